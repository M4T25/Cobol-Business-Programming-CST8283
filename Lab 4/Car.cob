@@ -1,58 +1,615 @@
-      ******************************************************************
-      * Author: Matthew Gumienny
-      * Date: 2023-10-07
-      * Purpose: Display car model from a text file.
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CAR.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CAR-FILE-IN
-               ASSIGN TO "..\CARFILE.TXT"
-                   ORGANISATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD CAR-FILE-IN.
-       01 CAR-RECORD-IN.
-           05 CAR-MODEL PIC X(15).
-           05 CAR-DATA.
-               10 ENGINE PIC X(25).
-               10 TOWING-CAPACITY PIC 9(8).
-               10 OWNER-NAME PIC X(30).
-
-       WORKING-STORAGE SECTION.
-       01 CONTROL-FIELDS.
-           05 EOF-FLG PIC X.
-
-       PROCEDURE DIVISION.
-       100-PRODUCE-CAR-LIST.
-           PERFORM 201-INITIATE-CAR-LIST.
-           PERFORM 202-DISPLAY-ONE-CAR-RECORD UNTIL EOF-FLG = 'Y'.
-           PERFORM 203-CLOSE-CAR-FILE.
-
-           STOP RUN.
-
-       201-INITIATE-CAR-LIST.
-           PERFORM 301-OPEN-CAR-FILE.
-           PERFORM 305-READ-CAR-RECORD.
-
-       305-READ-CAR-RECORD.
-           READ CAR-FILE-IN
-               AT END
-                   MOVE 'Y' TO EOF-FLG.
-
-       202-DISPLAY-ONE-CAR-RECORD.
-           DISPLAY "Car model: " CAR-MODEL
-           PERFORM 305-READ-CAR-RECORD.
-
-       301-OPEN-CAR-FILE.
-           OPEN INPUT CAR-FILE-IN.
-
-       203-CLOSE-CAR-FILE.
-           CLOSE CAR-FILE-IN.
-
-       END PROGRAM CAR.
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2023-10-07
+      * Purpose: Display car model from a text file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CAR-FILE-IN
+               ASSIGN TO "..\CARFILE.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAR-LIST-RPT
+               ASSIGN TO "CARLIST.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAR-SUMMARY-RPT
+               ASSIGN TO "CARSUMMARY.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO "CARSORT.TMP".
+
+           SELECT CAR-MASTER
+               ASSIGN TO "CARMAST.IDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CAR-MODEL-MASTER
+               FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT CAR-TRANS-FILE
+               ASSIGN TO "CARTRANS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT CAR-CHANGE-LOG
+               ASSIGN TO "CARCHG.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAR-EXCEPT-RPT
+               ASSIGN TO "CAR-EXCEPTIONS.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CAR-CHECKPOINT-FILE
+               ASSIGN TO "CARCHKPT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CAR-FILE-IN.
+       01 CAR-RECORD-IN.
+           05 CAR-MODEL PIC X(15).
+           05 CAR-DATA.
+               10 ENGINE PIC X(25).
+               10 TOWING-CAPACITY PIC 9(8).
+               10 OWNER-NAME PIC X(30).
+
+       FD CAR-LIST-RPT.
+       01 CAR-LIST-RPT-LINE PIC X(80).
+
+       FD CAR-SUMMARY-RPT.
+       01 CAR-SUMMARY-RPT-LINE PIC X(80).
+
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-CAR-MODEL PIC X(15).
+           05 SW-ENGINE PIC X(25).
+           05 SW-TOWING-CAPACITY PIC 9(8).
+           05 SW-OWNER-NAME PIC X(30).
+
+       FD CAR-MASTER.
+       01 CAR-MASTER-RECORD.
+           05 CAR-MODEL-MASTER PIC X(15).
+           05 CAR-MASTER-DATA.
+               10 ENGINE-MASTER PIC X(25).
+               10 TOWING-CAPACITY-MASTER PIC 9(8).
+               10 OWNER-NAME-MASTER PIC X(30).
+
+       FD CAR-TRANS-FILE.
+       01 CAR-TRANS-RECORD.
+           05 TRANS-CODE PIC X.
+               88 TRANS-IS-ADD VALUE "A".
+               88 TRANS-IS-CHANGE VALUE "C".
+               88 TRANS-IS-DELETE VALUE "D".
+           05 CAR-MODEL-TRANS PIC X(15).
+           05 ENGINE-TRANS PIC X(25).
+           05 TOWING-CAPACITY-TRANS PIC 9(8).
+           05 OWNER-NAME-TRANS PIC X(30).
+
+       FD CAR-CHANGE-LOG.
+       01 CAR-CHANGE-LOG-LINE PIC X(100).
+
+       FD CAR-EXCEPT-RPT.
+       01 CAR-EXCEPT-RPT-LINE PIC X(80).
+
+       FD CAR-CHECKPOINT-FILE.
+       01 CAR-CHECKPOINT-RECORD.
+           05 CHKPT-LAST-MODEL PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CHKPT-RECORDS-READ PIC 9(7).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CHKPT-VEHICLE-COUNT PIC 9(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CHKPT-EXCEPTION-COUNT PIC 9(5).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CHKPT-FILTER-ENGINE PIC X(25).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CHKPT-FILTER-MIN-TOWING PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 CONTROL-FIELDS.
+           05 EOF-FLG PIC X.
+           05 SORT-EOF-FLG PIC X.
+           05 WS-RUN-MODE PIC X.
+           05 WS-LINE-COUNT PIC 9(3) VALUE 0.
+           05 WS-PAGE-NO PIC 9(3) VALUE 0.
+           05 WS-LINES-PER-PAGE PIC 9(3) VALUE 50.
+           05 WS-VEHICLE-COUNT PIC 9(5) VALUE 0.
+
+       01 RPT-HEADER-1.
+           05 FILLER PIC X(30) VALUE "CAR LIST REPORT".
+           05 FILLER PIC X(10) VALUE "PAGE: ".
+           05 RPT-HDR-PAGE-NO PIC ZZ9.
+
+       01 RPT-HEADER-2.
+           05 FILLER PIC X(15) VALUE "MODEL".
+           05 FILLER PIC X(25) VALUE "ENGINE".
+           05 FILLER PIC X(15) VALUE "TOWING CAP".
+           05 FILLER PIC X(25) VALUE "OWNER".
+
+       01 RPT-DETAIL-LINE.
+           05 RPT-MODEL PIC X(15).
+           05 RPT-ENGINE PIC X(25).
+           05 RPT-TOWING-CAPACITY PIC ZZZZ,ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 RPT-OWNER-NAME PIC X(30).
+
+       01 RPT-TRAILER-LINE.
+           05 FILLER PIC X(16) VALUE "TOTAL VEHICLES: ".
+           05 RPT-TOTAL-VEHICLES PIC ZZZZ9.
+
+       01 SUMMARY-WORKING-FIELDS.
+           05 WS-PRIOR-ENGINE PIC X(25).
+           05 WS-ENGINE-TOTAL-TOWING PIC 9(10) VALUE 0.
+           05 WS-ENGINE-VEHICLE-COUNT PIC 9(6) VALUE 0.
+           05 WS-ENGINE-AVG-TOWING PIC 9(10) VALUE 0.
+           05 WS-GRAND-TOTAL-TOWING PIC 9(12) VALUE 0.
+           05 WS-GRAND-VEHICLE-COUNT PIC 9(6) VALUE 0.
+           05 WS-FIRST-GROUP-FLG PIC X VALUE 'Y'.
+
+       01 MAINTENANCE-WORKING-FIELDS.
+           05 WS-TRANS-EOF-FLG PIC X.
+           05 WS-MASTER-FILE-STATUS PIC XX.
+           05 WS-TRANS-FILE-STATUS PIC XX.
+           05 WS-OLD-ENGINE PIC X(25).
+           05 WS-OLD-TOWING-CAPACITY PIC 9(8).
+           05 WS-OLD-OWNER-NAME PIC X(30).
+
+       01 CHANGE-LOG-DETAIL-LINE.
+           05 LOG-TRANS-CODE PIC X.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-CAR-MODEL PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-STATUS-TEXT PIC X(60).
+
+       01 VALIDATION-WORKING-FIELDS.
+           05 WS-RECORD-VALID-FLG PIC X.
+           05 WS-EXCEPTION-COUNT PIC 9(5) VALUE 0.
+
+       01 FILTER-WORKING-FIELDS.
+           05 WS-FILTER-ENGINE PIC X(25) VALUE SPACES.
+           05 WS-FILTER-MIN-TOWING PIC 9(8) VALUE 0.
+           05 WS-RECORD-MATCHES-FLG PIC X.
+
+       01 CHECKPOINT-WORKING-FIELDS.
+           05 WS-CHECKPOINT-FILE-STATUS PIC XX.
+           05 WS-RESTART-FLG PIC X.
+           05 WS-CHECKPOINT-INTERVAL PIC 9(5) VALUE 100.
+           05 WS-RECORDS-READ-COUNT PIC 9(7) VALUE 0.
+           05 WS-SKIP-COUNT PIC 9(7) VALUE 0.
+
+       01 EXCEPTION-HEADER-LINE.
+           05 FILLER PIC X(40) VALUE "CAR RECORD EXCEPTION REPORT".
+
+       01 EXCEPTION-DETAIL-LINE.
+           05 EXC-MODEL PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-REASON PIC X(60).
+
+       01 SUMMARY-HEADER-1.
+           05 FILLER PIC X(40) VALUE
+              "FLEET TOWING-CAPACITY SUMMARY BY ENGINE".
+
+       01 SUMMARY-HEADER-2.
+           05 FILLER PIC X(25) VALUE "ENGINE".
+           05 FILLER PIC X(12) VALUE "VEHICLES".
+           05 FILLER PIC X(15) VALUE "TOTAL TOWING".
+           05 FILLER PIC X(15) VALUE "AVG TOWING".
+
+       01 SUMMARY-DETAIL-LINE.
+           05 SUM-ENGINE PIC X(25).
+           05 SUM-VEHICLE-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SUM-TOTAL-TOWING PIC Z,ZZZ,ZZZ,ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 SUM-AVG-TOWING PIC Z,ZZZ,ZZZ,ZZ9.
+
+       01 SUMMARY-TRAILER-LINE.
+           05 FILLER PIC X(22) VALUE "FLEET TOTAL VEHICLES: ".
+           05 SUM-GRAND-VEHICLE-COUNT PIC ZZZ,ZZ9.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 FILLER PIC X(20) VALUE "FLEET TOTAL TOWING: ".
+           05 SUM-GRAND-TOTAL-TOWING PIC Z,ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       100-PRODUCE-CAR-LIST.
+           DISPLAY "Enter run mode (L=List, S=Summary, M=Maintain): ".
+           ACCEPT WS-RUN-MODE.
+
+           EVALUATE WS-RUN-MODE
+               WHEN "S"
+                   PERFORM 120-PRODUCE-SUMMARY-REPORT
+               WHEN "M"
+                   PERFORM 130-MAINTAIN-CAR-MASTER
+               WHEN OTHER
+                   PERFORM 110-PRODUCE-DETAIL-LIST
+           END-EVALUATE.
+
+           STOP RUN.
+
+       110-PRODUCE-DETAIL-LIST.
+           DISPLAY "Enter engine filter (blank=all): ".
+           ACCEPT WS-FILTER-ENGINE.
+           DISPLAY "Enter minimum towing capacity (blank=0): ".
+           ACCEPT WS-FILTER-MIN-TOWING.
+           DISPLAY "Restart from last checkpoint? (Y/N): ".
+           ACCEPT WS-RESTART-FLG.
+           PERFORM 213-VALIDATE-RESTART-FLG.
+
+           PERFORM 201-INITIATE-CAR-LIST.
+           IF WS-RESTART-FLG = 'Y'
+               OPEN EXTEND CAR-EXCEPT-RPT
+           ELSE
+               OPEN OUTPUT CAR-EXCEPT-RPT
+               WRITE CAR-EXCEPT-RPT-LINE FROM EXCEPTION-HEADER-LINE
+           END-IF
+           PERFORM 202-DISPLAY-ONE-CAR-RECORD UNTIL EOF-FLG = 'Y'.
+           PERFORM 204-WRITE-REPORT-TRAILER.
+           PERFORM 203-CLOSE-CAR-FILE.
+           CLOSE CAR-EXCEPT-RPT.
+           PERFORM 211-RESET-CHECKPOINT.
+
+       201-INITIATE-CAR-LIST.
+           PERFORM 301-OPEN-CAR-FILE.
+
+           IF WS-RESTART-FLG = 'Y'
+               PERFORM 210-LOAD-CHECKPOINT
+               PERFORM 305-READ-CAR-RECORD
+                   UNTIL WS-RECORDS-READ-COUNT > WS-SKIP-COUNT
+                       OR EOF-FLG = 'Y'
+           ELSE
+               PERFORM 305-READ-CAR-RECORD
+           END-IF.
+
+       305-READ-CAR-RECORD.
+           READ CAR-FILE-IN
+               AT END
+                   MOVE 'Y' TO EOF-FLG.
+           IF EOF-FLG NOT = 'Y'
+               ADD 1 TO WS-RECORDS-READ-COUNT
+           END-IF.
+
+       210-LOAD-CHECKPOINT.
+           OPEN INPUT CAR-CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CAR-CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS = "00"
+                   MOVE CHKPT-RECORDS-READ TO WS-SKIP-COUNT
+                   MOVE CHKPT-VEHICLE-COUNT TO WS-VEHICLE-COUNT
+                   MOVE CHKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                   DISPLAY "RESUMING AFTER " WS-SKIP-COUNT
+                           " RECORDS (LAST MODEL: "
+                           CHKPT-LAST-MODEL ")"
+               END-IF
+               CLOSE CAR-CHECKPOINT-FILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FOUND - STARTING FROM BEGINNING"
+           END-IF
+           MOVE 0 TO WS-RECORDS-READ-COUNT.
+
+       213-VALIDATE-RESTART-FLG.
+           IF WS-RESTART-FLG = 'Y'
+               OPEN INPUT CAR-CHECKPOINT-FILE
+               IF WS-CHECKPOINT-FILE-STATUS = "00"
+                   READ CAR-CHECKPOINT-FILE
+                   IF WS-CHECKPOINT-FILE-STATUS NOT = "00"
+                       OR CHKPT-RECORDS-READ = 0
+                       MOVE 'N' TO WS-RESTART-FLG
+                   ELSE
+                       PERFORM 214-REAPPLY-CHECKPOINT-FILTER
+                   END-IF
+                   CLOSE CAR-CHECKPOINT-FILE
+               ELSE
+                   MOVE 'N' TO WS-RESTART-FLG
+               END-IF
+           END-IF.
+
+       214-REAPPLY-CHECKPOINT-FILTER.
+           IF CHKPT-FILTER-ENGINE NOT = WS-FILTER-ENGINE
+                   OR CHKPT-FILTER-MIN-TOWING NOT = WS-FILTER-MIN-TOWING
+               DISPLAY "WARNING: FILTER CHANGED SINCE CHECKPOINT - "
+                       "REUSING ORIGINAL RUN'S FILTER"
+               DISPLAY "  CHECKPOINT ENGINE: " CHKPT-FILTER-ENGINE
+                       " MIN TOWING: " CHKPT-FILTER-MIN-TOWING
+           END-IF
+           MOVE CHKPT-FILTER-ENGINE TO WS-FILTER-ENGINE
+           MOVE CHKPT-FILTER-MIN-TOWING TO WS-FILTER-MIN-TOWING.
+
+       211-RESET-CHECKPOINT.
+           OPEN OUTPUT CAR-CHECKPOINT-FILE
+           MOVE SPACES TO CHKPT-LAST-MODEL
+           MOVE 0 TO CHKPT-RECORDS-READ
+           MOVE 0 TO CHKPT-VEHICLE-COUNT
+           MOVE 0 TO CHKPT-EXCEPTION-COUNT
+           MOVE SPACES TO CHKPT-FILTER-ENGINE
+           MOVE 0 TO CHKPT-FILTER-MIN-TOWING
+           WRITE CAR-CHECKPOINT-RECORD
+           CLOSE CAR-CHECKPOINT-FILE.
+
+       212-WRITE-CHECKPOINT.
+           OPEN OUTPUT CAR-CHECKPOINT-FILE
+           MOVE CAR-MODEL TO CHKPT-LAST-MODEL
+           MOVE WS-RECORDS-READ-COUNT TO CHKPT-RECORDS-READ
+           MOVE WS-VEHICLE-COUNT TO CHKPT-VEHICLE-COUNT
+           MOVE WS-EXCEPTION-COUNT TO CHKPT-EXCEPTION-COUNT
+           MOVE WS-FILTER-ENGINE TO CHKPT-FILTER-ENGINE
+           MOVE WS-FILTER-MIN-TOWING TO CHKPT-FILTER-MIN-TOWING
+           WRITE CAR-CHECKPOINT-RECORD
+           CLOSE CAR-CHECKPOINT-FILE.
+
+       202-DISPLAY-ONE-CAR-RECORD.
+           PERFORM 207-VALIDATE-CAR-RECORD
+           PERFORM 208-RECORD-MATCHES-FILTER
+
+           IF WS-RECORD-VALID-FLG = 'Y' AND WS-RECORD-MATCHES-FLG = 'Y'
+               IF WS-LINE-COUNT = 0
+                       OR WS-LINE-COUNT >= WS-LINES-PER-PAGE
+                   PERFORM 206-WRITE-REPORT-HEADER
+               END-IF
+
+               MOVE CAR-MODEL TO RPT-MODEL
+               MOVE ENGINE TO RPT-ENGINE
+               MOVE TOWING-CAPACITY TO RPT-TOWING-CAPACITY
+               MOVE OWNER-NAME TO RPT-OWNER-NAME
+               WRITE CAR-LIST-RPT-LINE FROM RPT-DETAIL-LINE
+               ADD 1 TO WS-LINE-COUNT
+               ADD 1 TO WS-VEHICLE-COUNT
+
+               DISPLAY "Car model: " CAR-MODEL
+           END-IF
+
+           IF FUNCTION MOD(WS-RECORDS-READ-COUNT,
+                   WS-CHECKPOINT-INTERVAL) = 0
+               PERFORM 212-WRITE-CHECKPOINT
+           END-IF
+
+           PERFORM 305-READ-CAR-RECORD.
+
+       207-VALIDATE-CAR-RECORD.
+           MOVE 'Y' TO WS-RECORD-VALID-FLG
+           MOVE SPACES TO EXC-REASON
+
+           IF OWNER-NAME = SPACES
+               MOVE "BLANK OWNER NAME" TO EXC-REASON
+               MOVE 'N' TO WS-RECORD-VALID-FLG
+           ELSE IF TOWING-CAPACITY NOT > 0
+               MOVE "TOWING CAPACITY NOT GREATER THAN ZERO"
+                   TO EXC-REASON
+               MOVE 'N' TO WS-RECORD-VALID-FLG
+           ELSE IF ENGINE = SPACES
+               MOVE "BLANK ENGINE" TO EXC-REASON
+               MOVE 'N' TO WS-RECORD-VALID-FLG
+           END-IF.
+
+           IF WS-RECORD-VALID-FLG = 'N'
+               MOVE CAR-MODEL TO EXC-MODEL
+               WRITE CAR-EXCEPT-RPT-LINE FROM EXCEPTION-DETAIL-LINE
+               ADD 1 TO WS-EXCEPTION-COUNT
+           END-IF.
+
+       208-RECORD-MATCHES-FILTER.
+           MOVE 'Y' TO WS-RECORD-MATCHES-FLG
+
+           IF WS-FILTER-ENGINE NOT = SPACES
+               IF ENGINE NOT = WS-FILTER-ENGINE
+                   MOVE 'N' TO WS-RECORD-MATCHES-FLG
+               END-IF
+           END-IF
+
+           IF TOWING-CAPACITY < WS-FILTER-MIN-TOWING
+               MOVE 'N' TO WS-RECORD-MATCHES-FLG
+           END-IF.
+
+       206-WRITE-REPORT-HEADER.
+           ADD 1 TO WS-PAGE-NO
+           MOVE WS-PAGE-NO TO RPT-HDR-PAGE-NO
+           IF WS-PAGE-NO > 1
+               WRITE CAR-LIST-RPT-LINE FROM SPACES
+           END-IF
+           WRITE CAR-LIST-RPT-LINE FROM RPT-HEADER-1
+           WRITE CAR-LIST-RPT-LINE FROM RPT-HEADER-2
+           MOVE 2 TO WS-LINE-COUNT.
+
+       204-WRITE-REPORT-TRAILER.
+           MOVE WS-VEHICLE-COUNT TO RPT-TOTAL-VEHICLES
+           WRITE CAR-LIST-RPT-LINE FROM SPACES
+           WRITE CAR-LIST-RPT-LINE FROM RPT-TRAILER-LINE.
+
+       301-OPEN-CAR-FILE.
+           OPEN INPUT CAR-FILE-IN.
+           IF WS-RESTART-FLG = 'Y'
+               OPEN EXTEND CAR-LIST-RPT
+           ELSE
+               OPEN OUTPUT CAR-LIST-RPT
+           END-IF.
+
+       203-CLOSE-CAR-FILE.
+           CLOSE CAR-FILE-IN.
+           CLOSE CAR-LIST-RPT.
+
+       120-PRODUCE-SUMMARY-REPORT.
+           OPEN OUTPUT CAR-SUMMARY-RPT
+           WRITE CAR-SUMMARY-RPT-LINE FROM SUMMARY-HEADER-1
+           WRITE CAR-SUMMARY-RPT-LINE FROM SUMMARY-HEADER-2
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-ENGINE
+               USING CAR-FILE-IN
+               OUTPUT PROCEDURE IS 221-SUMMARIZE-SORTED-CARS
+
+           CLOSE CAR-SUMMARY-RPT.
+
+       221-SUMMARIZE-SORTED-CARS.
+           MOVE 'N' TO SORT-EOF-FLG
+           PERFORM 222-RETURN-SORTED-RECORD
+           PERFORM UNTIL SORT-EOF-FLG = 'Y'
+               IF WS-FIRST-GROUP-FLG = 'Y'
+                   MOVE SW-ENGINE TO WS-PRIOR-ENGINE
+                   MOVE 'N' TO WS-FIRST-GROUP-FLG
+               END-IF
+               IF SW-ENGINE NOT = WS-PRIOR-ENGINE
+                   PERFORM 223-WRITE-ENGINE-BREAK-LINE
+                   MOVE SW-ENGINE TO WS-PRIOR-ENGINE
+               END-IF
+               ADD SW-TOWING-CAPACITY TO WS-ENGINE-TOTAL-TOWING
+               ADD 1 TO WS-ENGINE-VEHICLE-COUNT
+               ADD SW-TOWING-CAPACITY TO WS-GRAND-TOTAL-TOWING
+               ADD 1 TO WS-GRAND-VEHICLE-COUNT
+               PERFORM 222-RETURN-SORTED-RECORD
+           END-PERFORM
+
+           IF WS-GRAND-VEHICLE-COUNT > 0
+               PERFORM 223-WRITE-ENGINE-BREAK-LINE
+           END-IF
+           PERFORM 224-WRITE-SUMMARY-TRAILER.
+
+       222-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO SORT-EOF-FLG.
+
+       223-WRITE-ENGINE-BREAK-LINE.
+           IF WS-ENGINE-VEHICLE-COUNT > 0
+               DIVIDE WS-ENGINE-TOTAL-TOWING BY WS-ENGINE-VEHICLE-COUNT
+                   GIVING WS-ENGINE-AVG-TOWING
+               MOVE WS-PRIOR-ENGINE TO SUM-ENGINE
+               MOVE WS-ENGINE-VEHICLE-COUNT TO SUM-VEHICLE-COUNT
+               MOVE WS-ENGINE-TOTAL-TOWING TO SUM-TOTAL-TOWING
+               MOVE WS-ENGINE-AVG-TOWING TO SUM-AVG-TOWING
+               WRITE CAR-SUMMARY-RPT-LINE FROM SUMMARY-DETAIL-LINE
+           END-IF
+           MOVE 0 TO WS-ENGINE-TOTAL-TOWING
+           MOVE 0 TO WS-ENGINE-VEHICLE-COUNT.
+
+       224-WRITE-SUMMARY-TRAILER.
+           MOVE WS-GRAND-VEHICLE-COUNT TO SUM-GRAND-VEHICLE-COUNT
+           MOVE WS-GRAND-TOTAL-TOWING TO SUM-GRAND-TOTAL-TOWING
+           WRITE CAR-SUMMARY-RPT-LINE FROM SPACES
+           WRITE CAR-SUMMARY-RPT-LINE FROM SUMMARY-TRAILER-LINE.
+
+       130-MAINTAIN-CAR-MASTER.
+           OPEN INPUT CAR-TRANS-FILE
+           IF WS-TRANS-FILE-STATUS = "35"
+               DISPLAY "CARTRANS.TXT NOT FOUND - NO TRANSACTIONS"
+           ELSE
+               OPEN I-O CAR-MASTER
+               OPEN OUTPUT CAR-CHANGE-LOG
+
+               MOVE 'N' TO WS-TRANS-EOF-FLG
+               PERFORM 231-READ-CAR-TRANS-RECORD
+               PERFORM 232-APPLY-CAR-TRANSACTION
+                   UNTIL WS-TRANS-EOF-FLG = 'Y'
+
+               CLOSE CAR-TRANS-FILE
+               PERFORM 236-SYNC-CARFILE-FROM-MASTER
+               CLOSE CAR-MASTER
+               CLOSE CAR-CHANGE-LOG
+           END-IF.
+
+       236-SYNC-CARFILE-FROM-MASTER.
+           OPEN OUTPUT CAR-FILE-IN
+           MOVE LOW-VALUES TO CAR-MODEL-MASTER
+           START CAR-MASTER KEY IS NOT LESS THAN CAR-MODEL-MASTER
+               INVALID KEY
+                   CONTINUE
+           END-START
+           MOVE 'N' TO WS-TRANS-EOF-FLG
+           PERFORM UNTIL WS-TRANS-EOF-FLG = 'Y'
+               READ CAR-MASTER NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-TRANS-EOF-FLG
+                   NOT AT END
+                       MOVE CAR-MASTER-RECORD TO CAR-RECORD-IN
+                       WRITE CAR-RECORD-IN
+               END-READ
+           END-PERFORM
+           CLOSE CAR-FILE-IN.
+
+       231-READ-CAR-TRANS-RECORD.
+           READ CAR-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANS-EOF-FLG.
+
+       232-APPLY-CAR-TRANSACTION.
+           EVALUATE TRUE
+               WHEN TRANS-IS-ADD
+                   PERFORM 233-ADD-CAR-MASTER-RECORD
+               WHEN TRANS-IS-CHANGE
+                   PERFORM 234-CHANGE-CAR-MASTER-RECORD
+               WHEN TRANS-IS-DELETE
+                   PERFORM 235-DELETE-CAR-MASTER-RECORD
+               WHEN OTHER
+                   MOVE TRANS-CODE TO LOG-TRANS-CODE
+                   MOVE CAR-MODEL-TRANS TO LOG-CAR-MODEL
+                   MOVE "REJECTED - INVALID TRANSACTION CODE"
+                       TO LOG-STATUS-TEXT
+                   WRITE CAR-CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL-LINE
+           END-EVALUATE
+           PERFORM 231-READ-CAR-TRANS-RECORD.
+
+       233-ADD-CAR-MASTER-RECORD.
+           MOVE CAR-MODEL-TRANS TO CAR-MODEL-MASTER
+           MOVE ENGINE-TRANS TO ENGINE-MASTER
+           MOVE TOWING-CAPACITY-TRANS TO TOWING-CAPACITY-MASTER
+           MOVE OWNER-NAME-TRANS TO OWNER-NAME-MASTER
+
+           WRITE CAR-MASTER-RECORD
+               INVALID KEY
+                   MOVE "A" TO LOG-TRANS-CODE
+                   MOVE CAR-MODEL-TRANS TO LOG-CAR-MODEL
+                   MOVE "REJECTED - CAR MODEL ALREADY ON MASTER"
+                       TO LOG-STATUS-TEXT
+               NOT INVALID KEY
+                   MOVE "A" TO LOG-TRANS-CODE
+                   MOVE CAR-MODEL-TRANS TO LOG-CAR-MODEL
+                   MOVE "ADDED" TO LOG-STATUS-TEXT
+           END-WRITE
+           WRITE CAR-CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL-LINE.
+
+       234-CHANGE-CAR-MASTER-RECORD.
+           MOVE CAR-MODEL-TRANS TO CAR-MODEL-MASTER
+           READ CAR-MASTER
+               INVALID KEY
+                   MOVE "C" TO LOG-TRANS-CODE
+                   MOVE CAR-MODEL-TRANS TO LOG-CAR-MODEL
+                   MOVE "REJECTED - CAR MODEL NOT ON MASTER"
+                       TO LOG-STATUS-TEXT
+                   WRITE CAR-CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL-LINE
+               NOT INVALID KEY
+                   MOVE ENGINE-MASTER TO WS-OLD-ENGINE
+                   MOVE TOWING-CAPACITY-MASTER TO WS-OLD-TOWING-CAPACITY
+                   MOVE OWNER-NAME-MASTER TO WS-OLD-OWNER-NAME
+                   MOVE ENGINE-TRANS TO ENGINE-MASTER
+                   MOVE TOWING-CAPACITY-TRANS TO TOWING-CAPACITY-MASTER
+                   MOVE OWNER-NAME-TRANS TO OWNER-NAME-MASTER
+                   REWRITE CAR-MASTER-RECORD
+                   MOVE "C" TO LOG-TRANS-CODE
+                   MOVE CAR-MODEL-TRANS TO LOG-CAR-MODEL
+                   STRING "CHANGED - OWNER WAS: " DELIMITED BY SIZE
+                       WS-OLD-OWNER-NAME DELIMITED BY SIZE
+                       INTO LOG-STATUS-TEXT
+                   WRITE CAR-CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL-LINE
+           END-READ.
+
+       235-DELETE-CAR-MASTER-RECORD.
+           MOVE CAR-MODEL-TRANS TO CAR-MODEL-MASTER
+           DELETE CAR-MASTER RECORD
+               INVALID KEY
+                   MOVE "D" TO LOG-TRANS-CODE
+                   MOVE CAR-MODEL-TRANS TO LOG-CAR-MODEL
+                   MOVE "REJECTED - CAR MODEL NOT ON MASTER"
+                       TO LOG-STATUS-TEXT
+               NOT INVALID KEY
+                   MOVE "D" TO LOG-TRANS-CODE
+                   MOVE CAR-MODEL-TRANS TO LOG-CAR-MODEL
+                   MOVE "DELETED" TO LOG-STATUS-TEXT
+           END-DELETE
+           WRITE CAR-CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL-LINE.
+
+       END PROGRAM CAR.

@@ -1,32 +1,184 @@
-      ******************************************************************
-      * Author: Matthew Gumienny
-      * Date: 2023-11-11
-      * Purpose: accept a gas value from the keyboard and display the correct rating value.
-      * Tectonics: cob
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB7-VERSION1A.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-         01 GAS    PIC 9(2).
-         01 RATING PIC X.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           DISPLAY "Enter gas value: ".
-           ACCEPT GAS.
-
-            IF GAS >= 0 AND GAS <= 5
-                MOVE 'E' TO RATING
-            ELSE IF GAS >= 6 AND GAS <= 10
-                MOVE 'G' TO RATING
-            ELSE IF GAS >= 11 AND GAS <= 15
-                MOVE 'F' TO RATING
-            ELSE
-                MOVE 'P' TO RATING
-            END-IF.
-
-            DISPLAY "RATING: " RATING.
-
-            STOP RUN.
-       END PROGRAM LAB7-VERSION1A.
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2023-11-11
+      * Purpose: accept a gas value from the keyboard and display the correct rating value.
+      * Tectonics: cob
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB7-VERSION1A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAS-READING-FILE
+               ASSIGN TO "GASREADINGS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GAS-RATED-FILE
+               ASSIGN TO "GASRATED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GAS-LOG-FILE
+               ASSIGN TO "GASLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GAS-READING-FILE.
+       01 GAS-READING-RECORD.
+           05 GRD-VEHICLE-ID PIC X(15).
+           05 GRD-GAS-VALUE PIC 99.
+           05 GRD-MILEAGE-VALUE PIC 99.
+
+       FD GAS-RATED-FILE.
+       01 GAS-RATED-RECORD.
+           05 RTD-VEHICLE-ID PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RTD-GAS-VALUE PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RTD-MILEAGE-VALUE PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RTD-BLENDED-SCORE PIC XX.
+
+       FD GAS-LOG-FILE.
+       01 GAS-LOG-RECORD.
+           05 LOG-TIMESTAMP PIC X(26).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-GAS-VALUE PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-MILEAGE-VALUE PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-BLENDED-SCORE PIC XX.
+
+       WORKING-STORAGE SECTION.
+         01 GAS    PIC 9(2).
+         01 RATING PIC X.
+         01 WS-MILEAGE PIC 9(2).
+         01 MILE-RATING PIC X.
+         01 BLENDED-SCORE PIC XX.
+         01 WS-RUN-MODE PIC X.
+         01 WS-READING-EOF-FLG PIC X.
+         01 WS-COUNT-E PIC 9(5) VALUE 0.
+         01 WS-COUNT-G PIC 9(5) VALUE 0.
+         01 WS-COUNT-F PIC 9(5) VALUE 0.
+         01 WS-COUNT-P PIC 9(5) VALUE 0.
+         01 WS-CURRENT-TIMESTAMP PIC X(26).
+         01 WS-GAS-LOG-STATUS PIC XX.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            DISPLAY "Enter run mode (I=Interactive, B=Batch): ".
+            ACCEPT WS-RUN-MODE.
+
+            EVALUATE WS-RUN-MODE
+                WHEN "B"
+                    PERFORM 300-BATCH-RATE-GAS-FILE
+                WHEN OTHER
+                    PERFORM 400-RATE-ONE-INTERACTIVE-READING
+            END-EVALUATE.
+
+            STOP RUN.
+
+       200-RATE-GAS-VALUE.
+            IF GAS >= 0 AND GAS <= 5
+                MOVE 'E' TO RATING
+            ELSE IF GAS >= 6 AND GAS <= 10
+                MOVE 'G' TO RATING
+            ELSE IF GAS >= 11 AND GAS <= 15
+                MOVE 'F' TO RATING
+            ELSE
+                MOVE 'P' TO RATING
+            END-IF.
+
+       250-RATE-MILEAGE-VALUE.
+            IF WS-MILEAGE >= 0 AND WS-MILEAGE <= 15
+                MOVE 'P' TO MILE-RATING
+            ELSE IF WS-MILEAGE >= 16 AND WS-MILEAGE <= 25
+                MOVE 'F' TO MILE-RATING
+            ELSE IF WS-MILEAGE >= 26 AND WS-MILEAGE <= 35
+                MOVE 'G' TO MILE-RATING
+            ELSE
+                MOVE 'E' TO MILE-RATING
+            END-IF.
+
+       260-BUILD-BLENDED-SCORE.
+            MOVE RATING TO BLENDED-SCORE(1:1).
+            MOVE MILE-RATING TO BLENDED-SCORE(2:1).
+
+       400-RATE-ONE-INTERACTIVE-READING.
+           DISPLAY "Enter gas value: ".
+           ACCEPT GAS.
+           DISPLAY "Enter mileage/efficiency value: ".
+           ACCEPT WS-MILEAGE.
+
+           PERFORM 200-RATE-GAS-VALUE.
+           PERFORM 250-RATE-MILEAGE-VALUE.
+           PERFORM 260-BUILD-BLENDED-SCORE.
+           PERFORM 500-LOG-GAS-RATING.
+
+           DISPLAY "RATING: " RATING.
+           DISPLAY "MILEAGE RATING: " MILE-RATING.
+           DISPLAY "BLENDED SCORE: " BLENDED-SCORE.
+
+       300-BATCH-RATE-GAS-FILE.
+           OPEN INPUT GAS-READING-FILE
+           OPEN OUTPUT GAS-RATED-FILE
+
+           MOVE 'N' TO WS-READING-EOF-FLG
+           PERFORM 301-READ-GAS-READING-RECORD
+           PERFORM 302-RATE-ONE-BATCH-READING
+               UNTIL WS-READING-EOF-FLG = 'Y'
+
+           CLOSE GAS-READING-FILE
+           CLOSE GAS-RATED-FILE
+
+           DISPLAY "GAS RATING COUNTS BY CATEGORY:"
+           DISPLAY "  E (LOW):       " WS-COUNT-E
+           DISPLAY "  G (MEDIUM):    " WS-COUNT-G
+           DISPLAY "  F (HIGH):      " WS-COUNT-F
+           DISPLAY "  P (VERY HIGH): " WS-COUNT-P.
+
+       301-READ-GAS-READING-RECORD.
+           READ GAS-READING-FILE
+               AT END
+                   MOVE 'Y' TO WS-READING-EOF-FLG.
+
+       302-RATE-ONE-BATCH-READING.
+           MOVE GRD-GAS-VALUE TO GAS
+           MOVE GRD-MILEAGE-VALUE TO WS-MILEAGE
+           PERFORM 200-RATE-GAS-VALUE
+           PERFORM 250-RATE-MILEAGE-VALUE
+           PERFORM 260-BUILD-BLENDED-SCORE
+           PERFORM 500-LOG-GAS-RATING
+
+           MOVE SPACES TO GAS-RATED-RECORD
+           MOVE GRD-VEHICLE-ID TO RTD-VEHICLE-ID
+           MOVE GRD-GAS-VALUE TO RTD-GAS-VALUE
+           MOVE GRD-MILEAGE-VALUE TO RTD-MILEAGE-VALUE
+           MOVE BLENDED-SCORE TO RTD-BLENDED-SCORE
+           WRITE GAS-RATED-RECORD
+
+           EVALUATE RATING
+               WHEN "E" ADD 1 TO WS-COUNT-E
+               WHEN "G" ADD 1 TO WS-COUNT-G
+               WHEN "F" ADD 1 TO WS-COUNT-F
+               WHEN "P" ADD 1 TO WS-COUNT-P
+           END-EVALUATE
+
+           PERFORM 301-READ-GAS-READING-RECORD.
+
+       500-LOG-GAS-RATING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN EXTEND GAS-LOG-FILE
+           IF WS-GAS-LOG-STATUS = "35"
+               OPEN OUTPUT GAS-LOG-FILE
+           END-IF
+           MOVE SPACES TO GAS-LOG-RECORD
+           MOVE WS-CURRENT-TIMESTAMP TO LOG-TIMESTAMP
+           MOVE GAS TO LOG-GAS-VALUE
+           MOVE WS-MILEAGE TO LOG-MILEAGE-VALUE
+           MOVE BLENDED-SCORE TO LOG-BLENDED-SCORE
+           WRITE GAS-LOG-RECORD
+           CLOSE GAS-LOG-FILE.
+
+       END PROGRAM LAB7-VERSION1A.

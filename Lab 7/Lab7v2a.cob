@@ -1,36 +1,270 @@
-      ******************************************************************
-      * Author: Matthew Gumienny
-      * Date: 2023-11-11
-      * Purpose: accept a gas value from the keyboard and display the correct rating value.
-      * Tectonics: cob
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB7-VERSION2A.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-         01 GAS PIC 9(2).
-           88 LOW-GAS VALUE 0 THROUGH 5.
-           88 MED-GAS VALUE 6 THROUGH 10.
-           88 HIGH-GAS VALUE 11 THROUGH 15.
-           88 VERY-HIGH-GAS VALUE 16 THROUGH HIGH-VALUES.
-         01 RATING PIC X.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "Enter gas value: ".
-            ACCEPT GAS.
-
-            IF LOW-GAS THEN
-                MOVE 'E' TO RATING
-            ELSE IF MED-GAS THEN
-                MOVE 'G' TO RATING
-            ELSE IF HIGH-GAS THEN
-                MOVE 'F' TO RATING
-            ELSE IF VERY-HIGH-GAS THEN
-                MOVE 'P' TO RATING
-            END-IF.
-
-            DISPLAY "Rating: " RATING.
-            STOP RUN.
-       END PROGRAM LAB7-VERSION2A.
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2023-11-11
+      * Purpose: accept a gas value from the keyboard and display the correct rating value.
+      * Tectonics: cob
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB7-VERSION2A.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAS-RATE-FILE
+               ASSIGN TO "GASRATE.TBL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MILE-RATE-FILE
+               ASSIGN TO "MILERATE.TBL"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GAS-READING-FILE
+               ASSIGN TO "GASREADINGS.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GAS-RATED-FILE
+               ASSIGN TO "GASRATED.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT GAS-LOG-FILE
+               ASSIGN TO "GASLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GAS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD GAS-RATE-FILE.
+       01 GAS-RATE-FILE-RECORD.
+           05 FR-LOW-BOUND PIC 99.
+           05 FILLER PIC X.
+           05 FR-HIGH-BOUND PIC 99.
+           05 FILLER PIC X.
+           05 FR-RATING PIC X.
+
+       FD MILE-RATE-FILE.
+       01 MILE-RATE-FILE-RECORD.
+           05 MR-LOW-BOUND PIC 99.
+           05 FILLER PIC X.
+           05 MR-HIGH-BOUND PIC 99.
+           05 FILLER PIC X.
+           05 MR-RATING PIC X.
+
+       FD GAS-READING-FILE.
+       01 GAS-READING-RECORD.
+           05 GRD-VEHICLE-ID PIC X(15).
+           05 GRD-GAS-VALUE PIC 99.
+           05 GRD-MILEAGE-VALUE PIC 99.
+
+       FD GAS-RATED-FILE.
+       01 GAS-RATED-RECORD.
+           05 RTD-VEHICLE-ID PIC X(15).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RTD-GAS-VALUE PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RTD-MILEAGE-VALUE PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 RTD-BLENDED-SCORE PIC XX.
+
+       FD GAS-LOG-FILE.
+       01 GAS-LOG-RECORD.
+           05 LOG-TIMESTAMP PIC X(26).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-GAS-VALUE PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-MILEAGE-VALUE PIC 99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-BLENDED-SCORE PIC XX.
+
+       WORKING-STORAGE SECTION.
+         01 GAS    PIC 9(2).
+         01 RATING PIC X.
+         01 WS-MILEAGE PIC 9(2).
+         01 MILE-RATING PIC X.
+         01 BLENDED-SCORE PIC XX.
+         01 WS-RUN-MODE PIC X.
+         01 WS-TABLE-EOF-FLG PIC X.
+         01 WS-GAS-RATE-COUNT PIC 99 VALUE 0.
+         01 GAS-RATE-TABLE.
+             05 GAS-RATE-ENTRY OCCURS 1 TO 20 TIMES
+                     DEPENDING ON WS-GAS-RATE-COUNT
+                     INDEXED BY GR-IDX.
+                 10 GR-LOW-BOUND PIC 99.
+                 10 GR-HIGH-BOUND PIC 99.
+                 10 GR-RATING PIC X.
+
+         01 WS-MILE-TABLE-EOF-FLG PIC X.
+         01 WS-MILE-RATE-COUNT PIC 99 VALUE 0.
+         01 MILE-RATE-TABLE.
+             05 MILE-RATE-ENTRY OCCURS 1 TO 20 TIMES
+                     DEPENDING ON WS-MILE-RATE-COUNT
+                     INDEXED BY MR-IDX.
+                 10 MR-LOW-BOUND-TBL PIC 99.
+                 10 MR-HIGH-BOUND-TBL PIC 99.
+                 10 MR-RATING-TBL PIC X.
+
+         01 WS-READING-EOF-FLG PIC X.
+         01 WS-COUNT-E PIC 9(5) VALUE 0.
+         01 WS-COUNT-G PIC 9(5) VALUE 0.
+         01 WS-COUNT-F PIC 9(5) VALUE 0.
+         01 WS-COUNT-P PIC 9(5) VALUE 0.
+
+         01 WS-CURRENT-TIMESTAMP PIC X(26).
+         01 WS-GAS-LOG-STATUS PIC XX.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM 100-LOAD-GAS-RATE-TABLE.
+            PERFORM 150-LOAD-MILE-RATE-TABLE.
+
+            DISPLAY "Enter run mode (I=Interactive, B=Batch): ".
+            ACCEPT WS-RUN-MODE.
+
+            EVALUATE WS-RUN-MODE
+                WHEN "B"
+                    PERFORM 300-BATCH-RATE-GAS-FILE
+                WHEN OTHER
+                    PERFORM 400-RATE-ONE-INTERACTIVE-READING
+            END-EVALUATE.
+
+            STOP RUN.
+
+       100-LOAD-GAS-RATE-TABLE.
+           MOVE 'N' TO WS-TABLE-EOF-FLG
+           OPEN INPUT GAS-RATE-FILE
+           PERFORM 101-READ-GAS-RATE-RECORD
+           PERFORM UNTIL WS-TABLE-EOF-FLG = 'Y'
+               ADD 1 TO WS-GAS-RATE-COUNT
+               MOVE FR-LOW-BOUND TO GR-LOW-BOUND(WS-GAS-RATE-COUNT)
+               MOVE FR-HIGH-BOUND TO GR-HIGH-BOUND(WS-GAS-RATE-COUNT)
+               MOVE FR-RATING TO GR-RATING(WS-GAS-RATE-COUNT)
+               PERFORM 101-READ-GAS-RATE-RECORD
+           END-PERFORM
+           CLOSE GAS-RATE-FILE.
+
+       101-READ-GAS-RATE-RECORD.
+           READ GAS-RATE-FILE
+               AT END
+                   MOVE 'Y' TO WS-TABLE-EOF-FLG.
+
+       150-LOAD-MILE-RATE-TABLE.
+           MOVE 'N' TO WS-MILE-TABLE-EOF-FLG
+           OPEN INPUT MILE-RATE-FILE
+           PERFORM 151-READ-MILE-RATE-RECORD
+           PERFORM UNTIL WS-MILE-TABLE-EOF-FLG = 'Y'
+               ADD 1 TO WS-MILE-RATE-COUNT
+               MOVE MR-LOW-BOUND TO MR-LOW-BOUND-TBL(WS-MILE-RATE-COUNT)
+               MOVE MR-HIGH-BOUND
+                   TO MR-HIGH-BOUND-TBL(WS-MILE-RATE-COUNT)
+               MOVE MR-RATING TO MR-RATING-TBL(WS-MILE-RATE-COUNT)
+               PERFORM 151-READ-MILE-RATE-RECORD
+           END-PERFORM
+           CLOSE MILE-RATE-FILE.
+
+       151-READ-MILE-RATE-RECORD.
+           READ MILE-RATE-FILE
+               AT END
+                   MOVE 'Y' TO WS-MILE-TABLE-EOF-FLG.
+
+       200-RATE-GAS-VALUE.
+           MOVE SPACE TO RATING
+           PERFORM VARYING GR-IDX FROM 1 BY 1
+                   UNTIL GR-IDX > WS-GAS-RATE-COUNT
+               IF GAS >= GR-LOW-BOUND(GR-IDX)
+                       AND GAS <= GR-HIGH-BOUND(GR-IDX)
+                   MOVE GR-RATING(GR-IDX) TO RATING
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       250-RATE-MILEAGE-VALUE.
+           MOVE SPACE TO MILE-RATING
+           PERFORM VARYING MR-IDX FROM 1 BY 1
+                   UNTIL MR-IDX > WS-MILE-RATE-COUNT
+               IF WS-MILEAGE >= MR-LOW-BOUND-TBL(MR-IDX)
+                       AND WS-MILEAGE <= MR-HIGH-BOUND-TBL(MR-IDX)
+                   MOVE MR-RATING-TBL(MR-IDX) TO MILE-RATING
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       260-BUILD-BLENDED-SCORE.
+           MOVE RATING TO BLENDED-SCORE(1:1)
+           MOVE MILE-RATING TO BLENDED-SCORE(2:1).
+
+       400-RATE-ONE-INTERACTIVE-READING.
+           DISPLAY "Enter gas value: ".
+           ACCEPT GAS.
+           DISPLAY "Enter mileage/efficiency value: ".
+           ACCEPT WS-MILEAGE.
+
+           PERFORM 200-RATE-GAS-VALUE.
+           PERFORM 250-RATE-MILEAGE-VALUE.
+           PERFORM 260-BUILD-BLENDED-SCORE.
+           PERFORM 500-LOG-GAS-RATING.
+
+           DISPLAY "Rating: " RATING.
+           DISPLAY "Mileage Rating: " MILE-RATING.
+           DISPLAY "Blended Score: " BLENDED-SCORE.
+
+       300-BATCH-RATE-GAS-FILE.
+           OPEN INPUT GAS-READING-FILE
+           OPEN OUTPUT GAS-RATED-FILE
+
+           MOVE 'N' TO WS-READING-EOF-FLG
+           PERFORM 301-READ-GAS-READING-RECORD
+           PERFORM 302-RATE-ONE-BATCH-READING
+               UNTIL WS-READING-EOF-FLG = 'Y'
+
+           CLOSE GAS-READING-FILE
+           CLOSE GAS-RATED-FILE
+
+           DISPLAY "GAS RATING COUNTS BY CATEGORY:"
+           DISPLAY "  E (LOW):       " WS-COUNT-E
+           DISPLAY "  G (MEDIUM):    " WS-COUNT-G
+           DISPLAY "  F (HIGH):      " WS-COUNT-F
+           DISPLAY "  P (VERY HIGH): " WS-COUNT-P.
+
+       301-READ-GAS-READING-RECORD.
+           READ GAS-READING-FILE
+               AT END
+                   MOVE 'Y' TO WS-READING-EOF-FLG.
+
+       302-RATE-ONE-BATCH-READING.
+           MOVE GRD-GAS-VALUE TO GAS
+           MOVE GRD-MILEAGE-VALUE TO WS-MILEAGE
+           PERFORM 200-RATE-GAS-VALUE
+           PERFORM 250-RATE-MILEAGE-VALUE
+           PERFORM 260-BUILD-BLENDED-SCORE
+           PERFORM 500-LOG-GAS-RATING
+
+           MOVE SPACES TO GAS-RATED-RECORD
+           MOVE GRD-VEHICLE-ID TO RTD-VEHICLE-ID
+           MOVE GRD-GAS-VALUE TO RTD-GAS-VALUE
+           MOVE GRD-MILEAGE-VALUE TO RTD-MILEAGE-VALUE
+           MOVE BLENDED-SCORE TO RTD-BLENDED-SCORE
+           WRITE GAS-RATED-RECORD
+
+           EVALUATE RATING
+               WHEN "E" ADD 1 TO WS-COUNT-E
+               WHEN "G" ADD 1 TO WS-COUNT-G
+               WHEN "F" ADD 1 TO WS-COUNT-F
+               WHEN "P" ADD 1 TO WS-COUNT-P
+           END-EVALUATE
+
+           PERFORM 301-READ-GAS-READING-RECORD.
+
+       500-LOG-GAS-RATING.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           OPEN EXTEND GAS-LOG-FILE
+           IF WS-GAS-LOG-STATUS = "35"
+               OPEN OUTPUT GAS-LOG-FILE
+           END-IF
+           MOVE SPACES TO GAS-LOG-RECORD
+           MOVE WS-CURRENT-TIMESTAMP TO LOG-TIMESTAMP
+           MOVE GAS TO LOG-GAS-VALUE
+           MOVE WS-MILEAGE TO LOG-MILEAGE-VALUE
+           MOVE BLENDED-SCORE TO LOG-BLENDED-SCORE
+           WRITE GAS-LOG-RECORD
+           CLOSE GAS-LOG-FILE.
+
+       END PROGRAM LAB7-VERSION2A.

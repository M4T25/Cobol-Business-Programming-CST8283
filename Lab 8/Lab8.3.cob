@@ -1,76 +1,515 @@
-      ******************************************************************
-      * Author: Matthew Gumienny
-      * Date: 2012-11-18
-      * Purpose: To get job type and pay from external file
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB8-PART3.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PAY-FILE
-           ASSIGN TO "..\PayrollData.txt"
-           ORGANISATION IS LINE SEQUENTIAL.
-       DATA DIVISION.
-       FILE SECTION.
-       FD PAY-FILE.
-       01 PAY-FILE-RECORD.
-           05 FILE-JOB-TYPE PIC X(3).
-           05 FILE-PAY-VALUE PIC 9(3)V99.
-
-       WORKING-STORAGE SECTION.
-       01 WS-INDEX PIC 99.
-       01 PAY-TABLE-VALUES-TBL.
-           05 PAY-VALUES-TBL OCCURS 5000 TIMES.
-               10 JOB-TYPE-TBLE PIC X(3).
-               10 PAY-VALUE-TBLE PIC 9(3)V99.
-
-       01 FLAGS-WORKING-FIELDS.
-           05 FOUND-FLAG PIC X(3) VALUE "NO".
-           05 F-FLAG PIC X(3) VALUE "NO".
-           05 SUB-1 PIC 9(4).
-           05 JOB-TYPE-IN PIC X(3).
-           05 PAY-VALUE-EDITED PIC $$$9.99.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           OPEN INPUT PAY-FILE.
-
-           PERFORM READ-FILE UNTIL F-FLAG = "YES".
-
-           DISPLAY "Enter Job Type:".
-           ACCEPT JOB-TYPE-IN.
-
-           PERFORM SEARCH-TABLE.
-
-           IF FOUND-FLAG = "YES" THEN
-               DISPLAY "Pay value for Job Type: "
-                       JOB-TYPE-IN " is: " PAY-VALUE-EDITED
-           ELSE
-               DISPLAY "Job Type: " JOB-TYPE-IN
-                       " not found in the table."
-           END-IF.
-
-           CLOSE PAY-FILE.
-           STOP RUN.
-
-           READ-FILE.
-               READ PAY-FILE
-                   AT END
-                       MOVE "YES" TO F-FLAG
-                   NOT AT END
-                       ADD 1 TO WS-INDEX
-                       MOVE PAY-FILE-RECORD TO PAY-VALUES-TBL(WS-INDEX)
-                       DISPLAY PAY-VALUES-TBL(WS-INDEX)
-               END-READ.
-
-
-           SEARCH-TABLE.
-               MOVE "NO" TO FOUND-FLAG.
-               PERFORM VARYING SUB-1 FROM 1 BY 1 UNTIL SUB-1 > 5000
-                   IF JOB-TYPE-IN = JOB-TYPE-TBLE(SUB-1)
-                       MOVE PAY-VALUE-TBLE(SUB-1) TO PAY-VALUE-EDITED
-                       MOVE "YES" TO FOUND-FLAG
-                   END-IF
-               END-PERFORM.
-       EXIT PROGRAM.
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2012-11-18
+      * Purpose: To get job type and pay from external file
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB8-PART3.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAY-FILE
+           ASSIGN TO WS-PAY-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT PAY-FILE-2
+           ASSIGN TO WS-PAY-FILE-NAME-2
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT SORT-WORK-FILE
+           ASSIGN TO "PAYSORT.TMP".
+
+           SELECT LOOKUP-RPT
+           ASSIGN TO "LOOKUP.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT NOTFOUND-RPT
+           ASSIGN TO "NOTFOUND.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-NOTFOUND-FILE-STATUS.
+
+           SELECT PAY-CHANGE-LOG
+           ASSIGN TO "PAYCHG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PAY-FILE.
+       01 PAY-FILE-RECORD.
+           05 FILE-JOB-TYPE PIC X(3).
+           05 FILE-PAY-VALUE PIC 9(3)V99.
+
+       FD PAY-FILE-2.
+       01 PAY-FILE-2-RECORD.
+           05 FILE-2-JOB-TYPE PIC X(3).
+           05 FILE-2-PAY-VALUE PIC 9(3)V99.
+
+       SD SORT-WORK-FILE.
+       01 SORT-WORK-RECORD.
+           05 SW-JOB-TYPE PIC X(3).
+           05 SW-PAY-VALUE PIC 9(3)V99.
+
+       FD LOOKUP-RPT.
+       01 LOOKUP-RPT-LINE PIC X(120).
+
+       FD NOTFOUND-RPT.
+       01 NOTFOUND-RPT-LINE.
+           05 NF-JOB-TYPE-LN PIC X(3).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NF-FIRST-DATE-LN PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NF-LAST-DATE-LN PIC X(8).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 NF-HIT-COUNT-LN PIC 9(5).
+
+       FD PAY-CHANGE-LOG.
+       01 PAY-CHANGE-LOG-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INDEX PIC 9(4) VALUE 0.
+       01 WS-PAY-FILE-NAME PIC X(40) VALUE "..\PayrollData.txt".
+       01 WS-PAY-FILE-NAME-2 PIC X(40) VALUE SPACES.
+       01 WS-CURRENT-SOURCE-NAME PIC X(40).
+       01 WS-TABLE-USED-PCT PIC ZZ9.99.
+       01 PAY-TABLE-VALUES-TBL.
+           05 PAY-VALUES-TBL OCCURS 1 TO 5000 TIMES
+                   DEPENDING ON WS-INDEX
+                   ASCENDING KEY IS JOB-TYPE-TBLE
+                   INDEXED BY TBL-IDX.
+               10 JOB-TYPE-TBLE PIC X(3).
+               10 PAY-VALUE-TBLE PIC 9(3)V99.
+               10 SOURCE-FILE-TBLE PIC X(40).
+
+       01 WS-SWAP-ENTRY.
+           05 WS-SWAP-JOB-TYPE PIC X(3).
+           05 WS-SWAP-PAY-VALUE PIC 9(3)V99.
+           05 WS-SWAP-SOURCE-FILE PIC X(40).
+       01 WS-SORT-SUB PIC 9(4).
+       01 WS-SORT-SWAPPED-FLG PIC X VALUE 'N'.
+
+       01 FLAGS-WORKING-FIELDS.
+           05 FOUND-FLAG PIC X(3) VALUE "NO".
+           05 F-FLAG PIC X(3) VALUE "NO".
+           05 SUB-1 PIC 9(4).
+           05 JOB-TYPE-IN PIC X(3).
+           05 PAY-VALUE-EDITED PIC $$$9.99.
+           05 WS-HOURS-WORKED PIC 9(3)V99.
+           05 WS-GROSS-PAY PIC 9(5)V99.
+
+       01 LOOKUP-WORKING-FIELDS.
+           05 WS-LOOKUP-COUNT PIC 9(5) VALUE 0.
+           05 WS-NOTFOUND-COUNT PIC 9(5) VALUE 0.
+
+       01 WS-RUN-MODE PIC X.
+       01 WS-TODAY-DATE PIC X(8).
+       01 WS-NOTFOUND-EOF-FLG PIC X.
+       01 WS-NOTFOUND-FILE-STATUS PIC X(2).
+       01 WS-NOTFOUND-FILE-OPENED-FLG PIC X VALUE 'N'.
+       01 WS-NF-SUB PIC 9(4) VALUE 0.
+       01 WS-NF-FOUND-FLAG PIC X(3) VALUE "NO".
+       01 WS-NOTFOUND-TBL-COUNT PIC 9(4) VALUE 0.
+       01 NOTFOUND-TABLE.
+           05 NOTFOUND-ENTRY OCCURS 1 TO 500 TIMES
+                   DEPENDING ON WS-NOTFOUND-TBL-COUNT.
+               10 NF-JOB-TYPE PIC X(3).
+               10 NF-FIRST-DATE PIC X(8).
+               10 NF-LAST-DATE PIC X(8).
+               10 NF-HIT-COUNT PIC 9(5).
+
+       01 MAINTENANCE-WORKING-FIELDS.
+           05 WS-MAINT-ACTION PIC X(3).
+           05 WS-MAINT-JOB-TYPE PIC X(3).
+           05 WS-MAINT-PAY-VALUE PIC 9(3)V99.
+           05 WS-OLD-PAY-VALUE PIC 9(3)V99.
+           05 WS-MAINT-SUB PIC 9(4).
+           05 WS-MAINT-FOUND-FLAG PIC X(3) VALUE "NO".
+           05 WS-MAINT-ADD-TARGET PIC X VALUE "1".
+
+       01 PAY-CHANGE-LOG-DETAIL.
+           05 PCL-ACTION PIC X(6).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 PCL-JOB-TYPE PIC X(3).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 PCL-OLD-VALUE PIC $$$9.99.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 PCL-NEW-VALUE PIC $$$9.99.
+
+       01 LOOKUP-RPT-DETAIL.
+           05 LKP-JOB-TYPE PIC X(3).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 LKP-RESULT PIC X(20).
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 LKP-PAY-VALUE PIC $$$9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 LKP-HOURS-WORKED PIC ZZ9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 LKP-GROSS-PAY PIC $$,$$9.99.
+           05 FILLER PIC X(3) VALUE SPACES.
+           05 LKP-SOURCE-FILE PIC X(40).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter payroll data file (blank=default): ".
+           ACCEPT WS-PAY-FILE-NAME.
+           IF WS-PAY-FILE-NAME = SPACES
+               MOVE "..\PayrollData.txt" TO WS-PAY-FILE-NAME
+           END-IF.
+
+           DISPLAY "Enter 2nd payroll file to merge (blank=none): ".
+           ACCEPT WS-PAY-FILE-NAME-2.
+
+           PERFORM READ-FILE.
+           PERFORM 900-DISPLAY-TABLE-USAGE.
+
+           DISPLAY "Enter run mode (L=Lookup, M=Maintain): ".
+           ACCEPT WS-RUN-MODE.
+
+           EVALUATE WS-RUN-MODE
+               WHEN "M"
+                   PERFORM 800-MAINTAIN-PAY-TABLE
+               WHEN OTHER
+                   PERFORM 700-LOOKUP-MODE
+           END-EVALUATE.
+
+           STOP RUN.
+
+       700-LOOKUP-MODE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY-DATE
+           PERFORM 860-LOAD-NOTFOUND-TABLE
+
+           OPEN OUTPUT LOOKUP-RPT
+
+           DISPLAY "Enter Job Type (END to finish):".
+           ACCEPT JOB-TYPE-IN.
+
+           PERFORM PROCESS-ONE-LOOKUP UNTIL JOB-TYPE-IN = "END".
+
+           CLOSE LOOKUP-RPT
+           PERFORM 870-REWRITE-NOTFOUND-TABLE
+
+           DISPLAY "TOTAL LOOKUPS: " WS-LOOKUP-COUNT.
+           DISPLAY "TOTAL NOT FOUND: " WS-NOTFOUND-COUNT.
+
+       PROCESS-ONE-LOOKUP.
+           PERFORM SEARCH-TABLE
+           ADD 1 TO WS-LOOKUP-COUNT
+           MOVE JOB-TYPE-IN TO LKP-JOB-TYPE
+
+           IF FOUND-FLAG = "YES" THEN
+               DISPLAY "Pay value for Job Type: "
+                       JOB-TYPE-IN " is: " PAY-VALUE-EDITED
+                       " (source: " SOURCE-FILE-TBLE(TBL-IDX) ")"
+               MOVE "FOUND" TO LKP-RESULT
+               MOVE PAY-VALUE-EDITED TO LKP-PAY-VALUE
+               MOVE SOURCE-FILE-TBLE(TBL-IDX) TO LKP-SOURCE-FILE
+
+               DISPLAY "Enter hours worked: "
+               ACCEPT WS-HOURS-WORKED
+               COMPUTE WS-GROSS-PAY =
+                   WS-HOURS-WORKED * PAY-VALUE-TBLE(TBL-IDX)
+               DISPLAY "GROSS PAY: " JOB-TYPE-IN " "
+                       PAY-VALUE-TBLE(TBL-IDX) " "
+                       WS-HOURS-WORKED " " WS-GROSS-PAY
+               MOVE WS-HOURS-WORKED TO LKP-HOURS-WORKED
+               MOVE WS-GROSS-PAY TO LKP-GROSS-PAY
+           ELSE
+               DISPLAY "Job Type: " JOB-TYPE-IN
+                       " not found in the table."
+               MOVE "NOT FOUND" TO LKP-RESULT
+               MOVE ZERO TO LKP-PAY-VALUE
+               MOVE ZERO TO LKP-HOURS-WORKED
+               MOVE ZERO TO LKP-GROSS-PAY
+               MOVE SPACES TO LKP-SOURCE-FILE
+               PERFORM 880-RECORD-NOTFOUND-HIT
+               ADD 1 TO WS-NOTFOUND-COUNT
+           END-IF
+
+           WRITE LOOKUP-RPT-LINE FROM LOOKUP-RPT-DETAIL
+
+           DISPLAY "Enter Job Type (END to finish):"
+           ACCEPT JOB-TYPE-IN.
+
+       READ-FILE.
+           MOVE WS-PAY-FILE-NAME TO WS-CURRENT-SOURCE-NAME
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-JOB-TYPE
+               USING PAY-FILE
+               OUTPUT PROCEDURE IS BUILD-PAY-TABLE
+
+           IF WS-PAY-FILE-NAME-2 NOT = SPACES
+               MOVE WS-PAY-FILE-NAME-2 TO WS-CURRENT-SOURCE-NAME
+               SORT SORT-WORK-FILE
+                   ON ASCENDING KEY SW-JOB-TYPE
+                   USING PAY-FILE-2
+                   OUTPUT PROCEDURE IS BUILD-PAY-TABLE
+               PERFORM 905-RESORT-MERGED-TABLE
+           END-IF.
+
+       BUILD-PAY-TABLE.
+           MOVE "NO" TO F-FLAG
+           PERFORM RETURN-SORT-RECORD
+           PERFORM UNTIL F-FLAG = "YES"
+               ADD 1 TO WS-INDEX
+               MOVE SW-JOB-TYPE TO JOB-TYPE-TBLE(WS-INDEX)
+               MOVE SW-PAY-VALUE TO PAY-VALUE-TBLE(WS-INDEX)
+               MOVE WS-CURRENT-SOURCE-NAME
+                   TO SOURCE-FILE-TBLE(WS-INDEX)
+               DISPLAY PAY-VALUES-TBL(WS-INDEX)
+               PERFORM RETURN-SORT-RECORD
+           END-PERFORM.
+
+       RETURN-SORT-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   MOVE "YES" TO F-FLAG
+           END-RETURN.
+
+       905-RESORT-MERGED-TABLE.
+           MOVE 'Y' TO WS-SORT-SWAPPED-FLG
+           PERFORM UNTIL WS-SORT-SWAPPED-FLG = 'N'
+               MOVE 'N' TO WS-SORT-SWAPPED-FLG
+               PERFORM VARYING WS-SORT-SUB FROM 1 BY 1
+                       UNTIL WS-SORT-SUB >= WS-INDEX
+                   IF JOB-TYPE-TBLE(WS-SORT-SUB)
+                           > JOB-TYPE-TBLE(WS-SORT-SUB + 1)
+                       MOVE JOB-TYPE-TBLE(WS-SORT-SUB)
+                           TO WS-SWAP-JOB-TYPE
+                       MOVE PAY-VALUE-TBLE(WS-SORT-SUB)
+                           TO WS-SWAP-PAY-VALUE
+                       MOVE SOURCE-FILE-TBLE(WS-SORT-SUB)
+                           TO WS-SWAP-SOURCE-FILE
+
+                       MOVE JOB-TYPE-TBLE(WS-SORT-SUB + 1)
+                           TO JOB-TYPE-TBLE(WS-SORT-SUB)
+                       MOVE PAY-VALUE-TBLE(WS-SORT-SUB + 1)
+                           TO PAY-VALUE-TBLE(WS-SORT-SUB)
+                       MOVE SOURCE-FILE-TBLE(WS-SORT-SUB + 1)
+                           TO SOURCE-FILE-TBLE(WS-SORT-SUB)
+
+                       MOVE WS-SWAP-JOB-TYPE
+                           TO JOB-TYPE-TBLE(WS-SORT-SUB + 1)
+                       MOVE WS-SWAP-PAY-VALUE
+                           TO PAY-VALUE-TBLE(WS-SORT-SUB + 1)
+                       MOVE WS-SWAP-SOURCE-FILE
+                           TO SOURCE-FILE-TBLE(WS-SORT-SUB + 1)
+
+                       MOVE 'Y' TO WS-SORT-SWAPPED-FLG
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+       900-DISPLAY-TABLE-USAGE.
+           COMPUTE WS-TABLE-USED-PCT = (WS-INDEX / 5000) * 100
+           DISPLAY "PAY TABLE SLOTS USED: " WS-INDEX " OF 5000 ("
+                   WS-TABLE-USED-PCT "%)".
+
+       800-MAINTAIN-PAY-TABLE.
+           OPEN OUTPUT PAY-CHANGE-LOG
+           DISPLAY "Enter action (A=Add,C=Change,D=Delete,END):".
+           ACCEPT WS-MAINT-ACTION
+           PERFORM UNTIL WS-MAINT-ACTION = "END"
+               EVALUATE WS-MAINT-ACTION
+                   WHEN "A"
+                       PERFORM 810-ADD-PAY-ENTRY
+                   WHEN "C"
+                       PERFORM 820-CHANGE-PAY-ENTRY
+                   WHEN "D"
+                       PERFORM 830-DELETE-PAY-ENTRY
+                   WHEN OTHER
+                       DISPLAY "INVALID ACTION CODE"
+               END-EVALUATE
+               DISPLAY "Enter action (A=Add,C=Change,D=Delete,END):"
+               ACCEPT WS-MAINT-ACTION
+           END-PERFORM
+           PERFORM 840-REWRITE-PAY-FILE
+           CLOSE PAY-CHANGE-LOG.
+
+       810-ADD-PAY-ENTRY.
+           DISPLAY "Enter job type: ".
+           ACCEPT WS-MAINT-JOB-TYPE.
+           DISPLAY "Enter pay value: ".
+           ACCEPT WS-MAINT-PAY-VALUE.
+
+           MOVE "1" TO WS-MAINT-ADD-TARGET
+           IF WS-PAY-FILE-NAME-2 NOT = SPACES
+               DISPLAY "Add to 1st or 2nd payroll file? (1/2): "
+               ACCEPT WS-MAINT-ADD-TARGET
+           END-IF
+
+           ADD 1 TO WS-INDEX
+           MOVE WS-MAINT-JOB-TYPE TO JOB-TYPE-TBLE(WS-INDEX)
+           MOVE WS-MAINT-PAY-VALUE TO PAY-VALUE-TBLE(WS-INDEX)
+           IF WS-MAINT-ADD-TARGET = "2"
+               MOVE WS-PAY-FILE-NAME-2 TO SOURCE-FILE-TBLE(WS-INDEX)
+           ELSE
+               MOVE WS-PAY-FILE-NAME TO SOURCE-FILE-TBLE(WS-INDEX)
+           END-IF.
+
+           MOVE "ADD" TO PCL-ACTION
+           MOVE WS-MAINT-JOB-TYPE TO PCL-JOB-TYPE
+           MOVE ZERO TO PCL-OLD-VALUE
+           MOVE WS-MAINT-PAY-VALUE TO PCL-NEW-VALUE
+           WRITE PAY-CHANGE-LOG-LINE FROM PAY-CHANGE-LOG-DETAIL.
+
+       820-CHANGE-PAY-ENTRY.
+           DISPLAY "Enter job type to change: ".
+           ACCEPT WS-MAINT-JOB-TYPE.
+           PERFORM 850-FIND-PAY-ENTRY
+
+           IF WS-MAINT-FOUND-FLAG = "YES"
+               MOVE PAY-VALUE-TBLE(WS-MAINT-SUB)
+                   TO WS-OLD-PAY-VALUE
+               DISPLAY "Enter new pay value: "
+               ACCEPT WS-MAINT-PAY-VALUE
+               MOVE WS-MAINT-PAY-VALUE
+                   TO PAY-VALUE-TBLE(WS-MAINT-SUB)
+
+               MOVE "CHANGE" TO PCL-ACTION
+               MOVE WS-MAINT-JOB-TYPE TO PCL-JOB-TYPE
+               MOVE WS-OLD-PAY-VALUE TO PCL-OLD-VALUE
+               MOVE WS-MAINT-PAY-VALUE TO PCL-NEW-VALUE
+               WRITE PAY-CHANGE-LOG-LINE FROM PAY-CHANGE-LOG-DETAIL
+           ELSE
+               DISPLAY "JOB TYPE NOT FOUND: " WS-MAINT-JOB-TYPE
+           END-IF.
+
+       830-DELETE-PAY-ENTRY.
+           DISPLAY "Enter job type to delete: ".
+           ACCEPT WS-MAINT-JOB-TYPE.
+           PERFORM 850-FIND-PAY-ENTRY
+
+           IF WS-MAINT-FOUND-FLAG = "YES"
+               MOVE PAY-VALUE-TBLE(WS-MAINT-SUB)
+                   TO WS-OLD-PAY-VALUE
+               PERFORM VARYING WS-MAINT-SUB
+                       FROM WS-MAINT-SUB BY 1
+                       UNTIL WS-MAINT-SUB >= WS-INDEX
+                   MOVE JOB-TYPE-TBLE(WS-MAINT-SUB + 1)
+                       TO JOB-TYPE-TBLE(WS-MAINT-SUB)
+                   MOVE PAY-VALUE-TBLE(WS-MAINT-SUB + 1)
+                       TO PAY-VALUE-TBLE(WS-MAINT-SUB)
+                   MOVE SOURCE-FILE-TBLE(WS-MAINT-SUB + 1)
+                       TO SOURCE-FILE-TBLE(WS-MAINT-SUB)
+               END-PERFORM
+               SUBTRACT 1 FROM WS-INDEX
+
+               MOVE "DELETE" TO PCL-ACTION
+               MOVE WS-MAINT-JOB-TYPE TO PCL-JOB-TYPE
+               MOVE WS-OLD-PAY-VALUE TO PCL-OLD-VALUE
+               MOVE ZERO TO PCL-NEW-VALUE
+               WRITE PAY-CHANGE-LOG-LINE FROM PAY-CHANGE-LOG-DETAIL
+           ELSE
+               DISPLAY "JOB TYPE NOT FOUND: " WS-MAINT-JOB-TYPE
+           END-IF.
+
+       840-REWRITE-PAY-FILE.
+           OPEN OUTPUT PAY-FILE
+           IF WS-PAY-FILE-NAME-2 NOT = SPACES
+               OPEN OUTPUT PAY-FILE-2
+           END-IF
+           PERFORM VARYING WS-MAINT-SUB FROM 1 BY 1
+                   UNTIL WS-MAINT-SUB > WS-INDEX
+               IF SOURCE-FILE-TBLE(WS-MAINT-SUB) = WS-PAY-FILE-NAME-2
+                   MOVE JOB-TYPE-TBLE(WS-MAINT-SUB) TO FILE-2-JOB-TYPE
+                   MOVE PAY-VALUE-TBLE(WS-MAINT-SUB)
+                       TO FILE-2-PAY-VALUE
+                   WRITE PAY-FILE-2-RECORD
+               ELSE
+                   MOVE JOB-TYPE-TBLE(WS-MAINT-SUB) TO FILE-JOB-TYPE
+                   MOVE PAY-VALUE-TBLE(WS-MAINT-SUB) TO FILE-PAY-VALUE
+                   WRITE PAY-FILE-RECORD
+               END-IF
+           END-PERFORM
+           CLOSE PAY-FILE
+           IF WS-PAY-FILE-NAME-2 NOT = SPACES
+               CLOSE PAY-FILE-2
+           END-IF.
+
+       850-FIND-PAY-ENTRY.
+           MOVE "NO" TO WS-MAINT-FOUND-FLAG
+           PERFORM VARYING WS-MAINT-SUB FROM 1 BY 1
+                   UNTIL WS-MAINT-SUB > WS-INDEX
+               IF JOB-TYPE-TBLE(WS-MAINT-SUB) = WS-MAINT-JOB-TYPE
+                   MOVE "YES" TO WS-MAINT-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+
+       860-LOAD-NOTFOUND-TABLE.
+           MOVE 'N' TO WS-NOTFOUND-EOF-FLG
+           OPEN INPUT NOTFOUND-RPT
+           MOVE 'N' TO WS-NOTFOUND-FILE-OPENED-FLG
+           IF WS-NOTFOUND-FILE-STATUS NOT = "00"
+               MOVE 'Y' TO WS-NOTFOUND-EOF-FLG
+           ELSE
+               MOVE 'Y' TO WS-NOTFOUND-FILE-OPENED-FLG
+               PERFORM 861-READ-NOTFOUND-RECORD
+           END-IF
+           PERFORM UNTIL WS-NOTFOUND-EOF-FLG = 'Y'
+               ADD 1 TO WS-NOTFOUND-TBL-COUNT
+               MOVE NF-JOB-TYPE-LN
+                   TO NF-JOB-TYPE(WS-NOTFOUND-TBL-COUNT)
+               MOVE NF-FIRST-DATE-LN
+                   TO NF-FIRST-DATE(WS-NOTFOUND-TBL-COUNT)
+               MOVE NF-LAST-DATE-LN
+                   TO NF-LAST-DATE(WS-NOTFOUND-TBL-COUNT)
+               MOVE NF-HIT-COUNT-LN
+                   TO NF-HIT-COUNT(WS-NOTFOUND-TBL-COUNT)
+               PERFORM 861-READ-NOTFOUND-RECORD
+           END-PERFORM
+           IF WS-NOTFOUND-FILE-OPENED-FLG = 'Y'
+               CLOSE NOTFOUND-RPT
+           END-IF.
+
+       861-READ-NOTFOUND-RECORD.
+           READ NOTFOUND-RPT
+               AT END
+                   MOVE 'Y' TO WS-NOTFOUND-EOF-FLG
+           END-READ.
+
+       870-REWRITE-NOTFOUND-TABLE.
+           OPEN OUTPUT NOTFOUND-RPT
+           PERFORM VARYING WS-NF-SUB FROM 1 BY 1
+                   UNTIL WS-NF-SUB > WS-NOTFOUND-TBL-COUNT
+               MOVE NF-JOB-TYPE(WS-NF-SUB) TO NF-JOB-TYPE-LN
+               MOVE NF-FIRST-DATE(WS-NF-SUB) TO NF-FIRST-DATE-LN
+               MOVE NF-LAST-DATE(WS-NF-SUB) TO NF-LAST-DATE-LN
+               MOVE NF-HIT-COUNT(WS-NF-SUB) TO NF-HIT-COUNT-LN
+               WRITE NOTFOUND-RPT-LINE
+           END-PERFORM
+           CLOSE NOTFOUND-RPT.
+
+       880-RECORD-NOTFOUND-HIT.
+           MOVE "NO" TO WS-NF-FOUND-FLAG
+           PERFORM VARYING WS-NF-SUB FROM 1 BY 1
+                   UNTIL WS-NF-SUB > WS-NOTFOUND-TBL-COUNT
+               IF NF-JOB-TYPE(WS-NF-SUB) = JOB-TYPE-IN
+                   MOVE "YES" TO WS-NF-FOUND-FLAG
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM
+
+           IF WS-NF-FOUND-FLAG = "YES"
+               MOVE WS-TODAY-DATE TO NF-LAST-DATE(WS-NF-SUB)
+               ADD 1 TO NF-HIT-COUNT(WS-NF-SUB)
+           ELSE
+               ADD 1 TO WS-NOTFOUND-TBL-COUNT
+               MOVE JOB-TYPE-IN
+                   TO NF-JOB-TYPE(WS-NOTFOUND-TBL-COUNT)
+               MOVE WS-TODAY-DATE
+                   TO NF-FIRST-DATE(WS-NOTFOUND-TBL-COUNT)
+               MOVE WS-TODAY-DATE
+                   TO NF-LAST-DATE(WS-NOTFOUND-TBL-COUNT)
+               MOVE 1 TO NF-HIT-COUNT(WS-NOTFOUND-TBL-COUNT)
+           END-IF.
+
+       SEARCH-TABLE.
+           MOVE "NO" TO FOUND-FLAG
+           SET TBL-IDX TO 1
+           SEARCH ALL PAY-VALUES-TBL
+               WHEN JOB-TYPE-TBLE(TBL-IDX) = JOB-TYPE-IN
+                   MOVE PAY-VALUE-TBLE(TBL-IDX) TO PAY-VALUE-EDITED
+                   MOVE "YES" TO FOUND-FLAG
+           END-SEARCH.
+       EXIT PROGRAM.

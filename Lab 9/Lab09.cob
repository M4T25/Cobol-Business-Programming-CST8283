@@ -1,74 +1,274 @@
-      ******************************************************************
-      * Author: Matthew Gumienny
-      * Date: 2023-11-27
-      * Purpose: A line sequential file (inventory file) is to be read
-      *          in order to convert it to an Indexed Sequential file.
-      * Tectonics: cob
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LAB9.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT INVENT-FILE
-           ASSIGN TO "../INPUT-INVENTORY-FILE.TXT"
-           ORGANIZATION IS LINE SEQUENTIAL.
-
-           SELECT INDEXED-INVENT-FILE
-           ASSIGN TO "../OUTPUT-INVENTORY-FILE.IDX"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE IS SEQUENTIAL
-           RECORD KEY IS INVENTORY-ID-OUT
-           ALTERNATE KEY IS VENDOR-NAME-OUT WITH DUPLICATES.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD INVENT-FILE.
-       01 INVENTORY-RECORD-IN.
-           05 INVENTORY-ID PIC X(9).
-           05 VENDOR-NAME PIC X(20).
-           05 INVENTORY-DESCRIPTION PIC X(40).
-
-       FD INDEXED-INVENT-FILE.
-       01 INVENTORY-RECORD-OUT.
-           05 INVENTORY-ID-OUT PIC X(9).
-           05 VENDOR-NAME-OUT PIC X(20).
-           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
-
-       WORKING-STORAGE SECTION.
-       01 EOF-FLAG PIC A(3).
-       PROCEDURE DIVISION.
-       100-CREATE-INVENTORY-FILE.
-           PERFORM 101-INITIALIZE-CREATE-FILE.
-           PERFORM 102-CREATE-INVENTORY-RECORDS.
-           PERFORM 103-TERMINATE-PROGRAM.
-           STOP RUN.
-
-       101-INITIALIZE-CREATE-FILE.
-       PERFORM 201-OPEN-INV-FILES.
-
-       102-CREATE-INVENTORY-RECORDS.
-       PERFORM 202-READ-INVENT-FILE UNTIL EOF-FLAG = "YES".
-       PERFORM 203-WRITE-IND-INV-RECORD.
-
-       103-TERMINATE-PROGRAM.
-       CLOSE INVENT-FILE.
-       CLOSE INDEXED-INVENT-FILE.
-
-           201-OPEN-INV-FILES.
-           OPEN INPUT INVENT-FILE.
-           OPEN OUTPUT INDEXED-INVENT-FILE.
-
-           202-READ-INVENT-FILE.
-           READ INVENT-FILE
-            AT END MOVE "YES" TO EOF-FLAG.
-
-
-           203-WRITE-IND-INV-RECORD.
-               MOVE INVENTORY-ID TO INVENTORY-ID-OUT.
-               MOVE VENDOR-NAME TO VENDOR-NAME-OUT.
-               MOVE INVENTORY-DESCRIPTION TO INVENTORY-DESCRIPTION-OUT.
-             WRITE INVENTORY-RECORD-OUT.
-
-
-       EXIT PROGRAM.
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2023-11-27
+      * Purpose: A line sequential file (inventory file) is to be read
+      *          in order to convert it to an Indexed Sequential file.
+      * Tectonics: cob
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB9.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENT-FILE
+           ASSIGN TO "../INPUT-INVENTORY-FILE.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN TO WS-OUTPUT-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS INVENTORY-ID-OUT
+           ALTERNATE KEY IS VENDOR-NAME-OUT WITH DUPLICATES
+           FILE STATUS IS WS-INVENT-FILE-STATUS.
+
+           SELECT CONTROL-RPT
+           ASSIGN TO "INVCONTROL.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT INVENT-EXCEPT-RPT
+           ASSIGN TO "INVENT-EXCEPTIONS.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DUP-SORT-WORK-FILE
+           ASSIGN TO "INVDUP.TMP".
+
+           SELECT DUPES-RPT
+           ASSIGN TO "DUPES.RPT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENT-FILE.
+       01 INVENTORY-RECORD-IN.
+           05 INVENTORY-ID PIC X(9).
+           05 VENDOR-NAME PIC X(20).
+           05 INVENTORY-DESCRIPTION PIC X(40).
+
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-OUT.
+           05 INVENTORY-ID-OUT PIC X(9).
+           05 VENDOR-NAME-OUT PIC X(20).
+           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+
+       FD CONTROL-RPT.
+       01 CONTROL-RPT-LINE PIC X(80).
+
+       FD INVENT-EXCEPT-RPT.
+       01 INVENT-EXCEPT-LINE PIC X(80).
+
+       SD DUP-SORT-WORK-FILE.
+       01 DUP-SORT-RECORD.
+           05 DSW-INVENTORY-ID PIC X(9).
+           05 DSW-VENDOR-NAME PIC X(20).
+           05 DSW-INVENTORY-DESCRIPTION PIC X(40).
+
+       FD DUPES-RPT.
+       01 DUPES-RPT-LINE PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 WS-OUTPUT-FILE-NAME PIC X(40).
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-MASTER-EXISTS-FLG PIC X VALUE 'N'.
+
+       01 EOF-FLAG PIC A(3).
+       01 WS-RECORDS-READ PIC 9(7) VALUE 0.
+       01 WS-RECORDS-WRITTEN PIC 9(7) VALUE 0.
+       01 WS-RECORDS-REJECTED PIC 9(7) VALUE 0.
+       01 WS-COUNTS-MATCH-FLG PIC X VALUE 'Y'.
+       01 WS-INVENT-FILE-STATUS PIC X(2).
+
+       01 WS-DUP-SORT-EOF-FLG PIC X.
+       01 WS-PRIOR-INVENTORY-ID PIC X(9).
+       01 WS-DUPLICATE-COUNT PIC 9(5) VALUE 0.
+
+       01 DUPES-RPT-HEADER.
+           05 FILLER PIC X(42) VALUE
+              "LAB9 INVENTORY DUPLICATE-ID PRECHECK".
+
+       01 DUPES-RPT-DETAIL.
+           05 DUP-INVENTORY-ID PIC X(9).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DUP-VENDOR-NAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 DUP-REASON PIC X(30) VALUE
+              "DUPLICATE INVENTORY ID".
+
+       01 EXCEPT-RPT-HEADER.
+           05 FILLER PIC X(44) VALUE
+              "LAB9 INVENTORY WRITE EXCEPTIONS - REJECTS".
+
+       01 EXCEPT-DETAIL-LINE.
+           05 EXC-INVENTORY-ID PIC X(9).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-VENDOR-NAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-FILE-STATUS PIC X(2).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 EXC-REASON PIC X(30).
+
+       01 CONTROL-RPT-HEADER.
+           05 FILLER PIC X(40) VALUE
+              "LAB9 INVENTORY CONVERSION CONTROL REPORT".
+
+       01 CONTROL-RPT-DETAIL.
+           05 FILLER PIC X(20) VALUE "RECORDS READ:    ".
+           05 CTL-RECORDS-READ PIC ZZZ,ZZ9.
+
+       01 CONTROL-RPT-DETAIL-2.
+           05 FILLER PIC X(20) VALUE "RECORDS WRITTEN: ".
+           05 CTL-RECORDS-WRITTEN PIC ZZZ,ZZ9.
+
+       01 CONTROL-RPT-DETAIL-3.
+           05 FILLER PIC X(20) VALUE "RECORDS REJECTED:".
+           05 CTL-RECORDS-REJECTED PIC ZZZ,ZZ9.
+
+       01 CONTROL-RPT-STATUS-LINE.
+           05 CTL-STATUS-TEXT PIC X(60).
+
+       PROCEDURE DIVISION.
+       100-CREATE-INVENTORY-FILE.
+           PERFORM 050-BUILD-OUTPUT-FILE-NAME.
+           PERFORM 055-CHECK-EXISTING-MASTER.
+
+           IF WS-MASTER-EXISTS-FLG = 'Y'
+               DISPLAY "MASTER FILE ALREADY EXISTS FOR TODAY - "
+                       "SKIPPING REBUILD: " WS-OUTPUT-FILE-NAME
+               STOP RUN
+           END-IF.
+
+           PERFORM 060-DUPLICATE-PRECHECK.
+
+           IF WS-DUPLICATE-COUNT > 0
+               DISPLAY "*** ABORT - DUPLICATE INVENTORY IDS FOUND ***"
+               DISPLAY "SEE DUPES.RPT - CORRECT SOURCE DATA AND RERUN"
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           PERFORM 101-INITIALIZE-CREATE-FILE.
+           PERFORM 102-CREATE-INVENTORY-RECORDS.
+           PERFORM 103-TERMINATE-PROGRAM.
+
+           IF WS-COUNTS-MATCH-FLG NOT = 'Y'
+               MOVE 1 TO RETURN-CODE
+           END-IF.
+
+           STOP RUN.
+
+       050-BUILD-OUTPUT-FILE-NAME.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           STRING "../OUTPUT-INVENTORY-FILE-" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   ".IDX" DELIMITED BY SIZE
+               INTO WS-OUTPUT-FILE-NAME.
+
+       055-CHECK-EXISTING-MASTER.
+           MOVE 'N' TO WS-MASTER-EXISTS-FLG
+           OPEN INPUT INDEXED-INVENT-FILE
+           IF WS-INVENT-FILE-STATUS = "00"
+               MOVE 'Y' TO WS-MASTER-EXISTS-FLG
+               CLOSE INDEXED-INVENT-FILE
+           END-IF.
+
+       060-DUPLICATE-PRECHECK.
+           OPEN OUTPUT DUPES-RPT
+           WRITE DUPES-RPT-LINE FROM DUPES-RPT-HEADER
+           SORT DUP-SORT-WORK-FILE
+               ON ASCENDING KEY DSW-INVENTORY-ID
+               USING INVENT-FILE
+               OUTPUT PROCEDURE IS 061-SCAN-FOR-DUPLICATES
+           CLOSE DUPES-RPT.
+
+       061-SCAN-FOR-DUPLICATES.
+           MOVE SPACES TO WS-PRIOR-INVENTORY-ID
+           MOVE 'N' TO WS-DUP-SORT-EOF-FLG
+           PERFORM 062-RETURN-DUP-SORT-RECORD
+           PERFORM UNTIL WS-DUP-SORT-EOF-FLG = 'Y'
+               IF DSW-INVENTORY-ID = WS-PRIOR-INVENTORY-ID
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   MOVE DSW-INVENTORY-ID TO DUP-INVENTORY-ID
+                   MOVE DSW-VENDOR-NAME TO DUP-VENDOR-NAME
+                   WRITE DUPES-RPT-LINE FROM DUPES-RPT-DETAIL
+               END-IF
+               MOVE DSW-INVENTORY-ID TO WS-PRIOR-INVENTORY-ID
+               PERFORM 062-RETURN-DUP-SORT-RECORD
+           END-PERFORM.
+
+       062-RETURN-DUP-SORT-RECORD.
+           RETURN DUP-SORT-WORK-FILE
+               AT END
+                   MOVE 'Y' TO WS-DUP-SORT-EOF-FLG
+           END-RETURN.
+
+       101-INITIALIZE-CREATE-FILE.
+       PERFORM 201-OPEN-INV-FILES.
+
+       102-CREATE-INVENTORY-RECORDS.
+       PERFORM 202-READ-INVENT-FILE UNTIL EOF-FLAG = "YES".
+
+       103-TERMINATE-PROGRAM.
+       CLOSE INVENT-FILE.
+       CLOSE INDEXED-INVENT-FILE.
+       CLOSE INVENT-EXCEPT-RPT.
+       PERFORM 210-WRITE-CONTROL-REPORT.
+
+           201-OPEN-INV-FILES.
+           OPEN INPUT INVENT-FILE.
+           OPEN OUTPUT INDEXED-INVENT-FILE.
+           OPEN OUTPUT INVENT-EXCEPT-RPT.
+           WRITE INVENT-EXCEPT-LINE FROM EXCEPT-RPT-HEADER.
+
+           202-READ-INVENT-FILE.
+           READ INVENT-FILE
+            AT END MOVE "YES" TO EOF-FLAG
+            NOT AT END
+                ADD 1 TO WS-RECORDS-READ
+                PERFORM 203-WRITE-IND-INV-RECORD
+           END-READ.
+
+
+           203-WRITE-IND-INV-RECORD.
+               MOVE INVENTORY-ID TO INVENTORY-ID-OUT.
+               MOVE VENDOR-NAME TO VENDOR-NAME-OUT.
+               MOVE INVENTORY-DESCRIPTION TO INVENTORY-DESCRIPTION-OUT.
+             WRITE INVENTORY-RECORD-OUT
+                 INVALID KEY
+                     PERFORM 204-REJECT-INV-RECORD
+                 NOT INVALID KEY
+                     ADD 1 TO WS-RECORDS-WRITTEN
+             END-WRITE.
+
+           204-REJECT-INV-RECORD.
+               ADD 1 TO WS-RECORDS-REJECTED
+               MOVE INVENTORY-ID-OUT TO EXC-INVENTORY-ID
+               MOVE VENDOR-NAME-OUT TO EXC-VENDOR-NAME
+               MOVE WS-INVENT-FILE-STATUS TO EXC-FILE-STATUS
+               MOVE "DUPLICATE OR INVALID KEY" TO EXC-REASON
+               WRITE INVENT-EXCEPT-LINE FROM EXCEPT-DETAIL-LINE.
+
+           210-WRITE-CONTROL-REPORT.
+               OPEN OUTPUT CONTROL-RPT
+               WRITE CONTROL-RPT-LINE FROM CONTROL-RPT-HEADER
+               MOVE WS-RECORDS-READ TO CTL-RECORDS-READ
+               WRITE CONTROL-RPT-LINE FROM CONTROL-RPT-DETAIL
+               MOVE WS-RECORDS-WRITTEN TO CTL-RECORDS-WRITTEN
+               WRITE CONTROL-RPT-LINE FROM CONTROL-RPT-DETAIL-2
+               MOVE WS-RECORDS-REJECTED TO CTL-RECORDS-REJECTED
+               WRITE CONTROL-RPT-LINE FROM CONTROL-RPT-DETAIL-3
+
+               IF WS-RECORDS-READ =
+                       WS-RECORDS-WRITTEN + WS-RECORDS-REJECTED
+                   MOVE 'Y' TO WS-COUNTS-MATCH-FLG
+                   MOVE "RECORD COUNTS MATCH - CONVERSION OK"
+                       TO CTL-STATUS-TEXT
+               ELSE
+                   MOVE 'N' TO WS-COUNTS-MATCH-FLG
+                   MOVE "*** ABORT - RECORDS READ/WRITTEN MISMATCH ***"
+                       TO CTL-STATUS-TEXT
+                   DISPLAY "*** ABORT - READ/WRITTEN MISMATCH ***"
+               END-IF
+               WRITE CONTROL-RPT-LINE FROM CONTROL-RPT-STATUS-LINE
+               CLOSE CONTROL-RPT.
+
+       EXIT PROGRAM.

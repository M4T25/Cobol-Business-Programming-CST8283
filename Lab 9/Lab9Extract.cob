@@ -0,0 +1,111 @@
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2026-08-08
+      * Purpose: Nightly extract/backup step - unloads the indexed
+      *          inventory master back to a timestamped line
+      *          sequential file for offsite backup or for systems
+      *          that only read flat files.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB9-EXTRACT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN TO WS-MASTER-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS SEQUENTIAL
+           RECORD KEY IS INVENTORY-ID-OUT
+           ALTERNATE KEY IS VENDOR-NAME-OUT WITH DUPLICATES
+           FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT EXTRACT-FILE
+           ASSIGN TO WS-EXTRACT-FILE-NAME
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-OUT.
+           05 INVENTORY-ID-OUT PIC X(9).
+           05 VENDOR-NAME-OUT PIC X(20).
+           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+
+       FD EXTRACT-FILE.
+       01 EXTRACT-RECORD.
+           05 EXT-INVENTORY-ID PIC X(9).
+           05 EXT-VENDOR-NAME PIC X(20).
+           05 EXT-INVENTORY-DESCRIPTION PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILE-NAME PIC X(40).
+       01 WS-EXTRACT-FILE-NAME PIC X(40).
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-TARGET-DATE PIC X(8).
+       01 WS-MASTER-FILE-STATUS PIC X(2).
+       01 WS-MASTER-EOF-FLG PIC X.
+       01 WS-RECORDS-EXTRACTED PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter master file date YYYYMMDD (blank=today): ".
+           ACCEPT WS-TARGET-DATE.
+
+           PERFORM 050-BUILD-FILE-NAMES.
+
+           OPEN INPUT INDEXED-INVENT-FILE.
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN " WS-MASTER-FILE-NAME
+                       " - STATUS: " WS-MASTER-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN OUTPUT EXTRACT-FILE.
+
+           MOVE 'N' TO WS-MASTER-EOF-FLG.
+           PERFORM 100-READ-MASTER-RECORD.
+           PERFORM UNTIL WS-MASTER-EOF-FLG = 'Y'
+               PERFORM 200-WRITE-EXTRACT-RECORD
+               PERFORM 100-READ-MASTER-RECORD
+           END-PERFORM.
+
+           CLOSE INDEXED-INVENT-FILE.
+           CLOSE EXTRACT-FILE.
+
+           DISPLAY "RECORDS EXTRACTED TO " WS-EXTRACT-FILE-NAME
+                   ": " WS-RECORDS-EXTRACTED.
+
+           STOP RUN.
+
+       050-BUILD-FILE-NAMES.
+           IF WS-TARGET-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-TARGET-DATE TO WS-RUN-DATE
+           END-IF
+           STRING "../OUTPUT-INVENTORY-FILE-" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   ".IDX" DELIMITED BY SIZE
+               INTO WS-MASTER-FILE-NAME
+           STRING "../INVENTORY-EXTRACT-" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   ".TXT" DELIMITED BY SIZE
+               INTO WS-EXTRACT-FILE-NAME.
+
+       100-READ-MASTER-RECORD.
+           READ INDEXED-INVENT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-MASTER-EOF-FLG
+           END-READ.
+
+       200-WRITE-EXTRACT-RECORD.
+           MOVE INVENTORY-ID-OUT TO EXT-INVENTORY-ID
+           MOVE VENDOR-NAME-OUT TO EXT-VENDOR-NAME
+           MOVE INVENTORY-DESCRIPTION-OUT TO EXT-INVENTORY-DESCRIPTION
+           WRITE EXTRACT-RECORD.
+           ADD 1 TO WS-RECORDS-EXTRACTED.
+
+       EXIT PROGRAM.
+       END PROGRAM LAB9-EXTRACT.

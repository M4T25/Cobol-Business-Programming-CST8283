@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2026-08-08
+      * Purpose: Companion inquiry program for LAB9's indexed inventory
+      *          master - random lookup by INVENTORY-ID-OUT (primary
+      *          key) and a vendor browse using the VENDOR-NAME-OUT
+      *          alternate key.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB9-INQUIRY.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN TO WS-MASTER-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INVENTORY-ID-OUT
+           ALTERNATE KEY IS VENDOR-NAME-OUT WITH DUPLICATES
+           FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-OUT.
+           05 INVENTORY-ID-OUT PIC X(9).
+           05 VENDOR-NAME-OUT PIC X(20).
+           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILE-NAME PIC X(40).
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-TARGET-DATE PIC X(8).
+       01 WS-FILE-STATUS PIC X(2).
+       01 WS-RUN-MODE PIC X.
+       01 WS-SEARCH-ID PIC X(9).
+       01 WS-SEARCH-VENDOR PIC X(20).
+       01 WS-BROWSE-EOF-FLG PIC X.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter master file date YYYYMMDD (blank=today): ".
+           ACCEPT WS-TARGET-DATE.
+
+           PERFORM 050-BUILD-MASTER-FILE-NAME.
+
+           OPEN INPUT INDEXED-INVENT-FILE.
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN " WS-MASTER-FILE-NAME
+                       " - STATUS: " WS-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           DISPLAY "Enter inquiry mode (I=ID, V=Vendor browse): ".
+           ACCEPT WS-RUN-MODE.
+
+           EVALUATE WS-RUN-MODE
+               WHEN "I"
+                   PERFORM 100-LOOKUP-BY-ID
+               WHEN "V"
+                   PERFORM 200-BROWSE-BY-VENDOR
+               WHEN OTHER
+                   DISPLAY "INVALID MODE - MUST BE I OR V"
+           END-EVALUATE.
+
+           CLOSE INDEXED-INVENT-FILE.
+           STOP RUN.
+
+       050-BUILD-MASTER-FILE-NAME.
+           IF WS-TARGET-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-TARGET-DATE TO WS-RUN-DATE
+           END-IF
+           STRING "../OUTPUT-INVENTORY-FILE-" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   ".IDX" DELIMITED BY SIZE
+               INTO WS-MASTER-FILE-NAME.
+
+       100-LOOKUP-BY-ID.
+           DISPLAY "Enter inventory ID: ".
+           ACCEPT WS-SEARCH-ID.
+           MOVE WS-SEARCH-ID TO INVENTORY-ID-OUT.
+
+           READ INDEXED-INVENT-FILE
+               INVALID KEY
+                   DISPLAY "NO INVENTORY RECORD FOUND FOR ID: "
+                           WS-SEARCH-ID
+               NOT INVALID KEY
+                   DISPLAY "ID: " INVENTORY-ID-OUT
+                   DISPLAY "VENDOR: " VENDOR-NAME-OUT
+                   DISPLAY "DESCRIPTION: " INVENTORY-DESCRIPTION-OUT
+           END-READ.
+
+       200-BROWSE-BY-VENDOR.
+           DISPLAY "Enter vendor name: ".
+           ACCEPT WS-SEARCH-VENDOR.
+           MOVE WS-SEARCH-VENDOR TO VENDOR-NAME-OUT.
+           MOVE 'N' TO WS-BROWSE-EOF-FLG.
+
+           START INDEXED-INVENT-FILE KEY IS EQUAL TO VENDOR-NAME-OUT
+               INVALID KEY
+                   DISPLAY "NO INVENTORY RECORDS FOUND FOR VENDOR: "
+                           WS-SEARCH-VENDOR
+                   MOVE 'Y' TO WS-BROWSE-EOF-FLG
+           END-START.
+
+           PERFORM UNTIL WS-BROWSE-EOF-FLG = 'Y'
+               READ INDEXED-INVENT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y' TO WS-BROWSE-EOF-FLG
+               END-READ
+
+               IF WS-BROWSE-EOF-FLG NOT = 'Y'
+                   IF VENDOR-NAME-OUT NOT = WS-SEARCH-VENDOR
+                       MOVE 'Y' TO WS-BROWSE-EOF-FLG
+                   ELSE
+                       DISPLAY "ID: " INVENTORY-ID-OUT
+                               "  VENDOR: " VENDOR-NAME-OUT
+                               "  DESC: " INVENTORY-DESCRIPTION-OUT
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+       EXIT PROGRAM.
+       END PROGRAM LAB9-INQUIRY.

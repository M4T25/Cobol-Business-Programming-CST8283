@@ -0,0 +1,191 @@
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2026-08-08
+      * Purpose: Daily transaction-based maintenance against the
+      *          indexed inventory master - applies UPDATE/DELETE
+      *          transactions keyed on INVENTORY-ID-OUT without
+      *          rebuilding the whole master, and logs every change.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB9-UPDATE.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVENT-TRANS-FILE
+           ASSIGN TO "INVTRANS.TXT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT INDEXED-INVENT-FILE
+           ASSIGN TO WS-MASTER-FILE-NAME
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS INVENTORY-ID-OUT
+           ALTERNATE KEY IS VENDOR-NAME-OUT WITH DUPLICATES
+           FILE STATUS IS WS-MASTER-FILE-STATUS.
+
+           SELECT INVENT-CHANGE-LOG
+           ASSIGN TO "INVCHG.LOG"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVENT-TRANS-FILE.
+       01 INVENT-TRANS-RECORD.
+           05 TRANS-ACTION-CODE PIC X.
+           05 TRANS-INVENTORY-ID PIC X(9).
+           05 TRANS-VENDOR-NAME PIC X(20).
+           05 TRANS-INVENTORY-DESCRIPTION PIC X(40).
+
+       FD INDEXED-INVENT-FILE.
+       01 INVENTORY-RECORD-OUT.
+           05 INVENTORY-ID-OUT PIC X(9).
+           05 VENDOR-NAME-OUT PIC X(20).
+           05 INVENTORY-DESCRIPTION-OUT PIC X(40).
+
+       FD INVENT-CHANGE-LOG.
+       01 CHANGE-LOG-LINE PIC X(90).
+
+       WORKING-STORAGE SECTION.
+       01 WS-MASTER-FILE-NAME PIC X(40).
+       01 WS-RUN-DATE PIC X(8).
+       01 WS-TARGET-DATE PIC X(8).
+       01 WS-MASTER-FILE-STATUS PIC X(2).
+       01 WS-TRANS-FILE-STATUS PIC X(2).
+       01 WS-TRANS-EOF-FLG PIC X VALUE 'N'.
+       01 WS-TRANS-COUNT PIC 9(5) VALUE 0.
+       01 WS-APPLIED-COUNT PIC 9(5) VALUE 0.
+       01 WS-REJECTED-COUNT PIC 9(5) VALUE 0.
+
+       01 CHANGE-LOG-DETAIL.
+           05 CLD-ACTION-CODE PIC X.
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CLD-INVENTORY-ID PIC X(9).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 CLD-RESULT-TEXT PIC X(60).
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "Enter master file date YYYYMMDD (blank=today): ".
+           ACCEPT WS-TARGET-DATE.
+
+           PERFORM 050-BUILD-MASTER-FILE-NAME.
+
+           OPEN I-O INDEXED-INVENT-FILE.
+           IF WS-MASTER-FILE-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN " WS-MASTER-FILE-NAME
+                       " - STATUS: " WS-MASTER-FILE-STATUS
+               MOVE 1 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+           OPEN INPUT INVENT-TRANS-FILE.
+           IF WS-TRANS-FILE-STATUS = "35"
+               DISPLAY "INVTRANS.TXT NOT FOUND - NO TRANSACTIONS"
+           ELSE
+               OPEN OUTPUT INVENT-CHANGE-LOG
+
+               PERFORM 100-READ-TRANS-RECORD
+               PERFORM UNTIL WS-TRANS-EOF-FLG = 'Y'
+                   ADD 1 TO WS-TRANS-COUNT
+                   PERFORM 110-APPLY-TRANSACTION
+                   PERFORM 100-READ-TRANS-RECORD
+               END-PERFORM
+
+               CLOSE INVENT-TRANS-FILE
+               CLOSE INVENT-CHANGE-LOG
+           END-IF.
+
+           CLOSE INDEXED-INVENT-FILE.
+
+           DISPLAY "TRANSACTIONS READ:    " WS-TRANS-COUNT.
+           DISPLAY "TRANSACTIONS APPLIED:  " WS-APPLIED-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED: " WS-REJECTED-COUNT.
+
+           STOP RUN.
+
+       050-BUILD-MASTER-FILE-NAME.
+           IF WS-TARGET-DATE = SPACES
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           ELSE
+               MOVE WS-TARGET-DATE TO WS-RUN-DATE
+           END-IF
+           STRING "../OUTPUT-INVENTORY-FILE-" DELIMITED BY SIZE
+                   WS-RUN-DATE DELIMITED BY SIZE
+                   ".IDX" DELIMITED BY SIZE
+               INTO WS-MASTER-FILE-NAME.
+
+       100-READ-TRANS-RECORD.
+           READ INVENT-TRANS-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANS-EOF-FLG
+           END-READ.
+
+       110-APPLY-TRANSACTION.
+           EVALUATE TRANS-ACTION-CODE
+               WHEN "U"
+                   PERFORM 120-UPDATE-INVENT-RECORD
+               WHEN "D"
+                   PERFORM 130-DELETE-INVENT-RECORD
+               WHEN OTHER
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE TRANS-ACTION-CODE TO CLD-ACTION-CODE
+                   MOVE TRANS-INVENTORY-ID TO CLD-INVENTORY-ID
+                   MOVE "REJECTED - INVALID ACTION CODE"
+                       TO CLD-RESULT-TEXT
+                   WRITE CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL
+           END-EVALUATE.
+
+       120-UPDATE-INVENT-RECORD.
+           MOVE TRANS-INVENTORY-ID TO INVENTORY-ID-OUT
+           READ INDEXED-INVENT-FILE
+               INVALID KEY
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE "U" TO CLD-ACTION-CODE
+                   MOVE TRANS-INVENTORY-ID TO CLD-INVENTORY-ID
+                   MOVE "REJECTED - INVENTORY ID NOT ON MASTER"
+                       TO CLD-RESULT-TEXT
+                   WRITE CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL
+               NOT INVALID KEY
+                   MOVE TRANS-VENDOR-NAME TO VENDOR-NAME-OUT
+                   MOVE TRANS-INVENTORY-DESCRIPTION
+                       TO INVENTORY-DESCRIPTION-OUT
+                   REWRITE INVENTORY-RECORD-OUT
+                       INVALID KEY
+                           ADD 1 TO WS-REJECTED-COUNT
+                           MOVE "U" TO CLD-ACTION-CODE
+                           MOVE TRANS-INVENTORY-ID TO CLD-INVENTORY-ID
+                           MOVE "REJECTED - REWRITE FAILED"
+                               TO CLD-RESULT-TEXT
+                           WRITE CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL
+                       NOT INVALID KEY
+                           ADD 1 TO WS-APPLIED-COUNT
+                           MOVE "U" TO CLD-ACTION-CODE
+                           MOVE TRANS-INVENTORY-ID TO CLD-INVENTORY-ID
+                           MOVE "UPDATED - VENDOR/DESCRIPTION CHANGED"
+                               TO CLD-RESULT-TEXT
+                           WRITE CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL
+                   END-REWRITE
+           END-READ.
+
+       130-DELETE-INVENT-RECORD.
+           MOVE TRANS-INVENTORY-ID TO INVENTORY-ID-OUT
+           DELETE INDEXED-INVENT-FILE RECORD
+               INVALID KEY
+                   ADD 1 TO WS-REJECTED-COUNT
+                   MOVE "D" TO CLD-ACTION-CODE
+                   MOVE TRANS-INVENTORY-ID TO CLD-INVENTORY-ID
+                   MOVE "REJECTED - INVENTORY ID NOT ON MASTER"
+                       TO CLD-RESULT-TEXT
+                   WRITE CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL
+               NOT INVALID KEY
+                   ADD 1 TO WS-APPLIED-COUNT
+                   MOVE "D" TO CLD-ACTION-CODE
+                   MOVE TRANS-INVENTORY-ID TO CLD-INVENTORY-ID
+                   MOVE "DELETED FROM MASTER" TO CLD-RESULT-TEXT
+                   WRITE CHANGE-LOG-LINE FROM CHANGE-LOG-DETAIL
+           END-DELETE.
+
+       EXIT PROGRAM.
+       END PROGRAM LAB9-UPDATE.

@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author: Matthew Gumienny
+      * Date: 2026-08-08
+      * Purpose: Nightly batch driver - runs CAR, LAB9 and LAB8-PART3 in
+      *          sequence, checking each step's completion status before
+      *          starting the next, and writing one consolidated run log.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTLY-DRIVER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-LOG-FILE
+               ASSIGN TO "NIGHTLY.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD RUN-LOG-FILE.
+       01 RUN-LOG-LINE PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CURRENT-TIMESTAMP PIC X(26).
+       01 WS-ABORT-FLG PIC X VALUE 'N'.
+       01 WS-STEP-NAME PIC X(20).
+       01 WS-STEP-COMMAND PIC X(80).
+       01 WS-LOG-TEXT PIC X(45).
+
+       01 LOG-DETAIL-LINE.
+           05 LOG-TIMESTAMP PIC X(26).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-STEP-NAME PIC X(20).
+           05 FILLER PIC X(2) VALUE SPACES.
+           05 LOG-TEXT PIC X(45).
+
+       PROCEDURE DIVISION.
+       100-RUN-NIGHTLY-BATCH.
+           OPEN OUTPUT RUN-LOG-FILE
+           MOVE "DRIVER" TO WS-STEP-NAME
+           MOVE "NIGHTLY BATCH RUN STARTED" TO WS-LOG-TEXT
+           PERFORM 110-LOG-MESSAGE
+
+           MOVE "CAR LIST STEP" TO WS-STEP-NAME
+           MOVE "CAR.EXE < NIGHTLY-CAR.IN" TO WS-STEP-COMMAND
+           PERFORM 200-RUN-BATCH-STEP
+
+           IF WS-ABORT-FLG NOT = 'Y'
+               MOVE "LAB9 INVENTORY STEP" TO WS-STEP-NAME
+               MOVE "LAB9.EXE" TO WS-STEP-COMMAND
+               PERFORM 200-RUN-BATCH-STEP
+           END-IF
+
+           IF WS-ABORT-FLG NOT = 'Y'
+               MOVE "LAB9 EXTRACT STEP" TO WS-STEP-NAME
+               MOVE "LAB9EXTR.EXE < NIGHTLY-LAB9EXTR.IN"
+                   TO WS-STEP-COMMAND
+               PERFORM 200-RUN-BATCH-STEP
+           END-IF
+
+           IF WS-ABORT-FLG NOT = 'Y'
+               MOVE "LAB8 PAYROLL STEP" TO WS-STEP-NAME
+               MOVE "LAB8-PART3.EXE < NIGHTLY-LAB8.IN"
+                   TO WS-STEP-COMMAND
+               PERFORM 200-RUN-BATCH-STEP
+           END-IF
+
+           MOVE "DRIVER" TO WS-STEP-NAME
+           IF WS-ABORT-FLG = 'Y'
+               MOVE "NIGHTLY BATCH RUN ABORTED" TO WS-LOG-TEXT
+           ELSE
+               MOVE "NIGHTLY BATCH RUN COMPLETED" TO WS-LOG-TEXT
+           END-IF
+           PERFORM 110-LOG-MESSAGE
+
+           CLOSE RUN-LOG-FILE.
+
+           IF WS-ABORT-FLG = 'Y'
+               MOVE 1 TO RETURN-CODE
+           END-IF
+
+           STOP RUN.
+
+       200-RUN-BATCH-STEP.
+           MOVE "STARTED" TO WS-LOG-TEXT
+           PERFORM 110-LOG-MESSAGE
+
+           CALL "SYSTEM" USING WS-STEP-COMMAND
+
+           IF RETURN-CODE = 0
+               MOVE "COMPLETED OK" TO WS-LOG-TEXT
+               PERFORM 110-LOG-MESSAGE
+           ELSE
+               MOVE "FAILED - NON-ZERO RETURN CODE" TO WS-LOG-TEXT
+               PERFORM 110-LOG-MESSAGE
+               MOVE 'Y' TO WS-ABORT-FLG
+           END-IF.
+
+       110-LOG-MESSAGE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO LOG-TIMESTAMP
+           MOVE WS-STEP-NAME TO LOG-STEP-NAME
+           MOVE WS-LOG-TEXT TO LOG-TEXT
+           WRITE RUN-LOG-LINE FROM LOG-DETAIL-LINE.
+
+       END PROGRAM NIGHTLY-DRIVER.
